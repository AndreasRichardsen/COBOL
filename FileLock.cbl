@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FileLock.
+       AUTHOR. Andreas Richardsen.
+
+      * Shared startup guard: CALL "FileLock" USING a data file's name
+      * and a one-character result field to claim a ".lock" sentinel
+      * file before a writer program opens its target for update.
+      * Returns "Y" when the lock was free and is now claimed by this
+      * run, or "N" when another run already holds it -- the caller is
+      * expected to DISPLAY a message and STOP RUN on "N" rather than
+      * open the target file. Release the lock with CALL "UnlockFile"
+      * once the target file is closed. Build as a callable module with
+      * "cobc -m -o FileLock.so FileLock.cbl" and keep it alongside the
+      * calling program's executable, same as BackupFile.so.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LockSentinel ASSIGN DYNAMIC LockSentinelName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LockFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LockSentinel.
+       01 LockSentinelLine      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 LockFileStatus        PIC XX.
+       01 LockSentinelName      PIC X(65).
+
+       LINKAGE SECTION.
+       01 SourceFileName        PIC X(60).
+       01 LockResult            PIC X.
+           88 LockAcquired      VALUE "Y".
+           88 LockBusy          VALUE "N".
+
+       PROCEDURE DIVISION USING SourceFileName, LockResult.
+       BEGIN.
+           MOVE SPACES TO LockSentinelName
+           STRING FUNCTION TRIM(SourceFileName) DELIMITED BY SIZE
+                 ".lock" DELIMITED BY SIZE
+                 INTO LockSentinelName
+           END-STRING
+
+           OPEN INPUT LockSentinel
+           IF LockFileStatus = "00"
+              CLOSE LockSentinel
+              SET LockBusy TO TRUE
+           ELSE
+              OPEN OUTPUT LockSentinel
+              MOVE "locked" TO LockSentinelLine
+              WRITE LockSentinelLine
+              CLOSE LockSentinel
+              SET LockAcquired TO TRUE
+           END-IF
+           GOBACK.
