@@ -1,42 +1,132 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DiceDecide.
        AUTHOR. Andreas Richardsen.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT RollFile ASSIGN TO "Rolls.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RollFileStatus.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT ConfigFile ASSIGN TO "DiceConfig.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ConfigFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD RollFile.
        01 DiceChoice            PIC X(10).
 
-       WORKING-STORAGE SECTION. 
-       01 DiceRoll              PIC 9(2).
-           88 Cobol             VALUE 1.
-           88 Math              VALUE 2.
-           88 DnD               VALUE 3.
+       FD ConfigFile.
+       01 ConfigLine            PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01 EndOfConfig           PIC X VALUE "N".
+           88 AtEndOfConfig     VALUE "Y".
+       01 ConfigFileStatus      PIC XX.
+       01 MaxChoices            PIC 9(2) VALUE 10.
+       01 ChoiceCount           PIC 9(2) VALUE ZERO.
+       01 ChoiceTable.
+           02 ChoiceEntry OCCURS 10 TIMES.
+              03 ChoiceName       PIC X(10).
+              03 ChoiceWeight     PIC 9(3).
+              03 ChoiceCumWeight  PIC 9(5).
+              03 ChoiceTally      PIC 9(5) VALUE ZERO.
+       01 TotalWeight           PIC 9(5) VALUE ZERO.
+       01 RunningWeight         PIC 9(5) VALUE ZERO.
+       01 RandomSeed            PIC 9(8).
+       01 RandomPick            PIC 9(5).
+       01 RandomFraction        PIC 9V9(4).
+       01 ChoiceIdx             PIC 9(2).
+       01 EndOfRollFile         PIC X VALUE "N".
+           88 AtEndOfRollFile   VALUE "Y".
+       01 RollFileStatus        PIC XX.
 
        PROCEDURE DIVISION.
-           OPEN EXTEND RollFile
+           PERFORM LoadChoices
+           PERFORM TallyHistory
+
+           ACCEPT RandomSeed FROM TIME
+           COMPUTE RandomFraction = FUNCTION RANDOM(RandomSeed)
+           COMPUTE RandomPick = FUNCTION RANDOM * TotalWeight + 1
+
+           MOVE ZEROES TO RunningWeight
+           MOVE ZEROES TO ChoiceIdx
+           PERFORM VARYING ChoiceIdx FROM 1 BY 1
+              UNTIL ChoiceIdx > ChoiceCount
+                 OR RandomPick NOT > ChoiceCumWeight(ChoiceIdx)
+              CONTINUE
+           END-PERFORM
 
-           DISPLAY "Enter roll!: " WITH NO ADVANCING
-           ACCEPT DiceRoll
-
-           EVALUATE TRUE
-           WHEN Cobol           DISPLAY "COBOL!"
-              MOVE "COBOL" TO DiceChoice  
-           WHEN Math            DISPLAY "Math!"
-              MOVE "Math" TO DiceChoice 
-           WHEN DnD             DISPLAY "D&D!"
-              MOVE "D&D" TO DiceChoice 
-           WHEN OTHER
-              DISPLAY "Invalid input!"
-           END-EVALUATE 
-
-           WRITE DiceChoice 
+           DISPLAY FUNCTION TRIM(ChoiceName(ChoiceIdx)) "!"
+           MOVE ChoiceName(ChoiceIdx) TO DiceChoice
+
+           OPEN EXTEND RollFile
+           IF RollFileStatus = "35"
+              OPEN OUTPUT RollFile
+              CLOSE RollFile
+              OPEN EXTEND RollFile
+           END-IF
+           WRITE DiceChoice
            CLOSE RollFile
 
            STOP RUN.
+
+       LoadChoices.
+           MOVE ZEROES TO ChoiceCount
+           OPEN INPUT ConfigFile
+           IF ConfigFileStatus = "00"
+              PERFORM UNTIL AtEndOfConfig OR ChoiceCount >= MaxChoices
+                 READ ConfigFile
+                    AT END SET AtEndOfConfig TO TRUE
+                    NOT AT END
+                       ADD 1 TO ChoiceCount
+                       MOVE ConfigLine(1:10) TO ChoiceName(ChoiceCount)
+                       MOVE ConfigLine(11:3) TO
+                          ChoiceWeight(ChoiceCount)
+                 END-READ
+              END-PERFORM
+              CLOSE ConfigFile
+           END-IF
+           IF ChoiceCount = ZERO
+              MOVE 3 TO ChoiceCount
+              MOVE "COBOL"      TO ChoiceName(1)
+              MOVE 1            TO ChoiceWeight(1)
+              MOVE "Math"       TO ChoiceName(2)
+              MOVE 1            TO ChoiceWeight(2)
+              MOVE "D&D"        TO ChoiceName(3)
+              MOVE 1            TO ChoiceWeight(3)
+           END-IF
+           MOVE ZEROES TO TotalWeight
+           PERFORM VARYING ChoiceIdx FROM 1 BY 1
+              UNTIL ChoiceIdx > ChoiceCount
+              ADD ChoiceWeight(ChoiceIdx) TO TotalWeight
+              MOVE TotalWeight TO ChoiceCumWeight(ChoiceIdx)
+           END-PERFORM.
+
+       TallyHistory.
+           OPEN INPUT RollFile
+           IF RollFileStatus = "00"
+              READ RollFile
+                 AT END SET AtEndOfRollFile TO TRUE
+              END-READ
+              PERFORM UNTIL AtEndOfRollFile
+                 PERFORM VARYING ChoiceIdx FROM 1 BY 1
+                    UNTIL ChoiceIdx > ChoiceCount
+                    IF ChoiceName(ChoiceIdx) = DiceChoice
+                       ADD 1 TO ChoiceTally(ChoiceIdx)
+                    END-IF
+                 END-PERFORM
+                 READ RollFile
+                    AT END SET AtEndOfRollFile TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE RollFile
+           END-IF
+           DISPLAY "Roll history so far:"
+           PERFORM VARYING ChoiceIdx FROM 1 BY 1
+              UNTIL ChoiceIdx > ChoiceCount
+              DISPLAY FUNCTION TRIM(ChoiceName(ChoiceIdx)) ": "
+                 ChoiceTally(ChoiceIdx)
+           END-PERFORM.
