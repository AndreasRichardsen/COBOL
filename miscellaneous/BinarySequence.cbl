@@ -7,16 +7,28 @@
        FILE SECTION. 
        WORKING-STORAGE SECTION. 
        01 SeqNr                PIC 9(2) VALUE 1.
-       01 SeqValue             PIC 9(10) VALUE 10.
+       01 SeqValue             PIC 9(10).
        01 SeqValueEdited       PIC ZBZZZBZZZBZZZ.
+       01 StartValue           PIC 9(10).
+       01 SeqMultiplier        PIC 9(4).
+       01 TermCount            PIC 9(2).
 
        PROCEDURE DIVISION.
-           MOVE SeqValue TO SeqValueEdited 
-           DISPLAY SeqNr " - " SeqValueEdited 
-           PERFORM UNTIL SeqNr = 30
-              ADD 1 TO SeqNr 
-              MULTIPLY SeqValue BY 2 GIVING  SeqValue SeqValueEdited 
-              DISPLAY SeqNr " - " SeqValueEdited 
+           DISPLAY "Starting value"
+           ACCEPT StartValue
+           DISPLAY "Multiplier (step)"
+           ACCEPT SeqMultiplier
+           DISPLAY "Number of terms"
+           ACCEPT TermCount
+
+           MOVE StartValue TO SeqValue
+           MOVE SeqValue TO SeqValueEdited
+           DISPLAY SeqNr " - " SeqValueEdited
+           PERFORM UNTIL SeqNr = TermCount
+              ADD 1 TO SeqNr
+              MULTIPLY SeqValue BY SeqMultiplier
+                 GIVING SeqValue SeqValueEdited
+              DISPLAY SeqNr " - " SeqValueEdited
               END-PERFORM
 
            STOP RUN.
