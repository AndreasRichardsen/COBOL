@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuDriver.
+       AUTHOR. Andreas Richardsen.
+
+      * Top-level launcher for the day-to-day logging programs. Each
+      * menu option CALLs the chosen program by its PROGRAM-ID; since
+      * every one of them ends in STOP RUN, picking an option behaves
+      * the same as running that program directly -- only the menu
+      * saves you from remembering its name. Build each callable
+      * target once with "cobc -m -o <PROGRAM-ID>.so <file>.cbl" and
+      * keep the .so next to this driver's executable (or on
+      * COB_LIBRARY_PATH) so CALL can find it at run time.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MenuChoice            PIC 9(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY "1 = DataWriter"
+           DISPLAY "2 = MealWriter"
+           DISPLAY "3 = ReceiptWriter"
+           DISPLAY "4 = TempWriter"
+           DISPLAY "5 = WorkHourWriter"
+           DISPLAY "6 = WorkHourReportWriter"
+           DISPLAY "7 = DiceDecide"
+           DISPLAY "Pick a number"
+           ACCEPT MenuChoice
+
+           EVALUATE MenuChoice
+              WHEN 1 CALL "DataWriter"
+              WHEN 2 CALL "MealWriter"
+              WHEN 3 CALL "ReceiptWriter"
+              WHEN 4 CALL "TempWriter"
+              WHEN 5 CALL "WorkHourWriter"
+              WHEN 6 CALL "WorkHourReportWriter"
+              WHEN 7 CALL "DiceDecide"
+              WHEN OTHER DISPLAY "Invalid choice"
+           END-EVALUATE
+
+           STOP RUN.
