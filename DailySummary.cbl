@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailySummary.
+       AUTHOR. Andreas Richardsen.
+
+      * Pulls one date's worth of records out of MealFile, TempFile,
+      * WorkHourFile and ReceiptFile and prints them together, so
+      * "what did my day look like" doesn't mean running four separate
+      * report programs and merging the output by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MealFile ASSIGN DYNAMIC MealFileNameVar
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MealFileStatus.
+
+           SELECT TempFile ASSIGN DYNAMIC TempFileNameVar
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TempFileStatus.
+
+           SELECT WorkHourFile ASSIGN DYNAMIC WHFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WHRecNr
+           FILE STATUS IS WHFileStatus.
+
+           SELECT ReceiptFile ASSIGN DYNAMIC ReceiptFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS RRecNr
+           FILE STATUS IS ReceiptFileStatus.
+
+           SELECT DailySummaryReport ASSIGN TO "DailySummary.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MealFile.
+       01 DinnerDetails.
+           88 EndOfMealFile VALUE HIGH-VALUES.
+           02 RecTypeCode    PIC X.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Dinner==.
+           02 DinnerName     PIC X(20).
+           02 Protein        PIC X(20).
+           02 Carb           PIC X(20).
+           02 Fiber          PIC X(20).
+           02 Sauce          PIC X(20).
+           02 DinnerInfo     PIC X(25).
+           02 DinnerCalories PIC 9(4).
+           02 DinnerProteinG PIC 9(3).
+
+       01 OtherMealDetails.
+           02 FILLER         PIC X.
+           02 OtherName      PIC X(20).
+           02 OtherInfo      PIC X(25).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Other==.
+
+       01 SnackDetails.
+           02 FILLER         PIC X.
+           02 SnaId          PIC X(6).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Sna==.
+
+       FD TempFile.
+       01 TempDetails.
+           88 EndOfTempFile VALUE HIGH-VALUES.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Temp==.
+           02 TempTime.
+              03 TempHour    PIC 9(2).
+              03 TempMinute  PIC 9(2).
+           02 Country         PIC X(13).
+           02 Location        PIC X(30).
+           02 Temperature     PIC S9(2).
+
+       FD WorkHourFile.
+       01 WorkHourDetails.
+           88 EndOfFileWH       VALUE HIGH-VALUES.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==WH==.
+           02 WHSeqNr           PIC 9(2).
+           02 WHStartTime.
+              03 WHStartHour    PIC 9(2).
+              03 WHStartMinute  PIC 9(2).
+           02 WHEndTime.
+              03 WHEndHour      PIC 9(2).
+              03 WHEndMinute    PIC 9(2).
+           02 WHHoursWorked     PIC 9V99.
+           02 WHOvertimeFlag    PIC X.
+              88 WHOvertime     VALUE "Y".
+              88 WHNotOvertime  VALUE "N".
+           02 WHLeaveCode       PIC X.
+              88 WHVacation     VALUE "V".
+              88 WHSickLeave    VALUE "K".
+              88 WHHoliday      VALUE "H".
+              88 WHUnpaid       VALUE "U".
+              88 WHWorkedDay    VALUE SPACE.
+           02 PayPeriodId       PIC 9(6).
+
+       FD ReceiptFile.
+       01 ReceiptDetails.
+           88 EndOfReceipt      VALUE HIGH-VALUES.
+           02 RNr               PIC 9(5).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==R==.
+           02 RName             PIC X(30).
+           02 RStore            PIC X(20).
+           02 RPrice            PIC 9(4)V99.
+           02 RAmount           PIC 9(2).
+           02 RType             PIC X(7).
+
+       FD DailySummaryReport.
+       01 PrintLine              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 MealFileNameVar        PIC X(60) VALUE "Meals.dat".
+       01 TempFileNameVar        PIC X(60) VALUE "Temps.dat".
+       01 WHFileNameVar          PIC X(60) VALUE "WorkHours.dat".
+       01 ReceiptFileNameVar     PIC X(60) VALUE "Receipts.dat".
+
+       01 TargetDateHolder.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Target==.
+
+       01 MealFileStatus         PIC XX.
+       01 TempFileStatus         PIC XX.
+       01 WHFileStatus           PIC XX.
+       01 ReceiptFileStatus      PIC XX.
+       01 WHRecNr                PIC 9(6).
+       01 RRecNr                 PIC 9(5).
+       01 AnyFoundThisSection    PIC X.
+           88 FoundSectionEntry  VALUE "Y".
+
+       01 ReportHeading.
+           02 FILLER             PIC X(20) VALUE SPACES.
+           02 FILLER             PIC X(20) VALUE "Daily Summary".
+
+       01 DateHeading.
+           02 FILLER             PIC X(15) VALUE "Date:".
+           02 PrnHeadDate         PIC X(15).
+
+       01 SectionHeading         PIC X(30).
+
+       01 Divider                PIC X(60) VALUE ALL "-".
+
+       01 NoneLine                PIC X(30) VALUE "  (none logged)".
+
+       01 MealLine.
+           02 FILLER              PIC X(2) VALUE SPACES.
+           02 PrnMealKind         PIC X(11).
+           02 PrnMealDetail       PIC X(45).
+
+       01 TempLine.
+           02 FILLER              PIC X(2) VALUE SPACES.
+           02 PrnTempTime         PIC X(7).
+           02 PrnTempPlace        PIC X(35).
+           02 PrnTempValue        PIC X(14).
+
+       01 PrnTempEdited           PIC -Z9.
+
+       01 WHLine.
+           02 FILLER              PIC X(2) VALUE SPACES.
+           02 PrnWHTime           PIC X(15).
+           02 PrnWHHours          PIC X(15).
+           02 PrnWHNote           PIC X(26).
+
+       01 ReceiptLine.
+           02 FILLER              PIC X(2) VALUE SPACES.
+           02 PrnRName            PIC X(30).
+           02 PrnRAmount          PIC X(26).
+
+       01 WHHoursDisplay          PIC Z9.99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT MealFileNameVar FROM ENVIRONMENT "MEALFILE"
+           IF MealFileNameVar = SPACES
+              MOVE "Meals.dat" TO MealFileNameVar
+           END-IF
+           ACCEPT TempFileNameVar FROM ENVIRONMENT "TEMPFILE"
+           IF TempFileNameVar = SPACES
+              MOVE "Temps.dat" TO TempFileNameVar
+           END-IF
+           ACCEPT WHFileNameVar FROM ENVIRONMENT "WORKHOURFILE"
+           IF WHFileNameVar = SPACES
+              MOVE "WorkHours.dat" TO WHFileNameVar
+           END-IF
+           ACCEPT ReceiptFileNameVar FROM ENVIRONMENT "RECEIPTFILE"
+           IF ReceiptFileNameVar = SPACES
+              MOVE "Receipts.dat" TO ReceiptFileNameVar
+           END-IF
+
+           DISPLAY "Date to summarize (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT TargetDate
+
+           OPEN OUTPUT DailySummaryReport
+           WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE
+           MOVE TargetDate TO PrnHeadDate
+           WRITE PrintLine FROM DateHeading AFTER ADVANCING 1 LINE
+
+           PERFORM SummarizeMeals
+           PERFORM SummarizeTemps
+           PERFORM SummarizeWorkHours
+           PERFORM SummarizeReceipts
+
+           CLOSE DailySummaryReport
+
+           DISPLAY "Summary written to DailySummary.rpt"
+           STOP RUN.
+
+       SummarizeMeals.
+           MOVE "Meals" TO SectionHeading
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM SectionHeading AFTER ADVANCING 1 LINE
+           MOVE "N" TO AnyFoundThisSection
+
+           OPEN INPUT MealFile
+           IF MealFileStatus = "35"
+              SET EndOfMealFile TO TRUE
+           ELSE
+              READ MealFile
+                 AT END SET EndOfMealFile TO TRUE
+              END-READ
+           END-IF
+           PERFORM UNTIL EndOfMealFile
+              EVALUATE RecTypeCode
+                 WHEN "D"
+                    IF DinnerDate = TargetDate
+                       MOVE "Dinner:    " TO PrnMealKind
+                       MOVE DinnerName TO PrnMealDetail
+                       WRITE PrintLine FROM MealLine
+                          AFTER ADVANCING 1 LINE
+                       SET FoundSectionEntry TO TRUE
+                    END-IF
+                 WHEN "B"
+                    IF OtherDate = TargetDate
+                       MOVE "Breakfast: " TO PrnMealKind
+                       MOVE OtherName TO PrnMealDetail
+                       WRITE PrintLine FROM MealLine
+                          AFTER ADVANCING 1 LINE
+                       SET FoundSectionEntry TO TRUE
+                    END-IF
+                 WHEN "L"
+                    IF OtherDate = TargetDate
+                       MOVE "Lunch:     " TO PrnMealKind
+                       MOVE OtherName TO PrnMealDetail
+                       WRITE PrintLine FROM MealLine
+                          AFTER ADVANCING 1 LINE
+                       SET FoundSectionEntry TO TRUE
+                    END-IF
+                 WHEN "S"
+                    IF SnaDate = TargetDate
+                       MOVE "Snack:     " TO PrnMealKind
+                       MOVE SnaId TO PrnMealDetail
+                       WRITE PrintLine FROM MealLine
+                          AFTER ADVANCING 1 LINE
+                       SET FoundSectionEntry TO TRUE
+                    END-IF
+              END-EVALUATE
+              READ MealFile
+                 AT END SET EndOfMealFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE MealFile
+
+           IF NOT FoundSectionEntry
+              WRITE PrintLine FROM NoneLine AFTER ADVANCING 1 LINE
+           END-IF.
+
+       SummarizeTemps.
+           MOVE "Temperature readings" TO SectionHeading
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM SectionHeading AFTER ADVANCING 1 LINE
+           MOVE "N" TO AnyFoundThisSection
+
+           OPEN INPUT TempFile
+           IF TempFileStatus = "35"
+              SET EndOfTempFile TO TRUE
+           ELSE
+              READ TempFile
+                 AT END SET EndOfTempFile TO TRUE
+              END-READ
+           END-IF
+           PERFORM UNTIL EndOfTempFile
+              IF TempDate = TargetDate
+                 MOVE SPACES TO TempLine
+                 STRING TempHour ":" TempMinute
+                    DELIMITED BY SIZE INTO PrnTempTime
+                 STRING FUNCTION TRIM(Country) " / "
+                    FUNCTION TRIM(Location) DELIMITED BY SIZE
+                    INTO PrnTempPlace
+                 MOVE Temperature TO PrnTempEdited
+                 MOVE PrnTempEdited TO PrnTempValue
+                 WRITE PrintLine FROM TempLine AFTER ADVANCING 1 LINE
+                 SET FoundSectionEntry TO TRUE
+              END-IF
+              READ TempFile
+                 AT END SET EndOfTempFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE TempFile
+
+           IF NOT FoundSectionEntry
+              WRITE PrintLine FROM NoneLine AFTER ADVANCING 1 LINE
+           END-IF.
+
+       SummarizeWorkHours.
+           MOVE "Hours worked" TO SectionHeading
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM SectionHeading AFTER ADVANCING 1 LINE
+           MOVE "N" TO AnyFoundThisSection
+
+           OPEN INPUT WorkHourFile
+           IF WHFileStatus NOT = "35"
+              MOVE 1 TO WHRecNr
+              READ WorkHourFile NEXT RECORD
+                 AT END SET EndOfFileWH TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfFileWH
+                 IF WHDate = TargetDate
+                    MOVE SPACES TO WHLine
+                    STRING WHStartHour ":" WHStartMinute "-"
+                       WHEndHour ":" WHEndMinute
+                       DELIMITED BY SIZE INTO PrnWHTime
+                    MOVE WHHoursWorked TO WHHoursDisplay
+                    STRING WHHoursDisplay " hrs" DELIMITED BY SIZE
+                       INTO PrnWHHours
+                    IF WHOvertime
+                       MOVE "overtime" TO PrnWHNote
+                    ELSE
+                       IF NOT WHWorkedDay
+                          MOVE "leave" TO PrnWHNote
+                       ELSE
+                          MOVE SPACES TO PrnWHNote
+                       END-IF
+                    END-IF
+                    WRITE PrintLine FROM WHLine AFTER ADVANCING 1 LINE
+                    SET FoundSectionEntry TO TRUE
+                 END-IF
+                 READ WorkHourFile NEXT RECORD
+                    AT END SET EndOfFileWH TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE WorkHourFile
+
+           IF NOT FoundSectionEntry
+              WRITE PrintLine FROM NoneLine AFTER ADVANCING 1 LINE
+           END-IF.
+
+       SummarizeReceipts.
+           MOVE "Money spent" TO SectionHeading
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM SectionHeading AFTER ADVANCING 1 LINE
+           MOVE "N" TO AnyFoundThisSection
+
+           OPEN INPUT ReceiptFile
+           IF ReceiptFileStatus NOT = "35"
+              MOVE 1 TO RRecNr
+              READ ReceiptFile NEXT RECORD
+                 AT END SET EndOfReceipt TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfReceipt
+                 IF RDate = TargetDate
+                    MOVE SPACES TO ReceiptLine
+                    MOVE RName TO PrnRName
+                    STRING "$" RPrice " x " RAmount " ("
+                       FUNCTION TRIM(RType) ")"
+                       DELIMITED BY SIZE INTO PrnRAmount
+                    WRITE PrintLine FROM ReceiptLine
+                       AFTER ADVANCING 1 LINE
+                    SET FoundSectionEntry TO TRUE
+                 END-IF
+                 READ ReceiptFile NEXT RECORD
+                    AT END SET EndOfReceipt TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE ReceiptFile
+
+           IF NOT FoundSectionEntry
+              WRITE PrintLine FROM NoneLine AFTER ADVANCING 1 LINE
+           END-IF.
