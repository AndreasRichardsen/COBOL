@@ -5,38 +5,115 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT TempFile ASSIGN TO "Temps.dat"
+           SELECT TempFile ASSIGN DYNAMIC TempFileNameVar
            ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
+           SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditLogStatus.
+
+       DATA DIVISION.
        FILE SECTION. 
        FD TempFile.
        01 TempDetails.
-           02 TempDate.
-              03 TempYear    PIC 9(4).
-              03 TempMonth   PIC 9(2).
-              03 TempDay     PIC 9(2).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Temp==.
            02 TempTime.
               03 TempHour    PIC 9(2).
               03 TempMinute  PIC 9(2).
            02 Country         PIC X(13).
            02 Location        PIC X(30).
-           02 Temperature     PIC 9(2).
+           02 Temperature     PIC S9(2).
+
+       FD AuditLog.
+       01 AuditDetails.
+           COPY "AUDITLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 TempFileNameVar  PIC X(60) VALUE "Temps.dat".
+       01 AuditLogStatus   PIC XX.
+       01 BackupFileName   PIC X(60) VALUE "Temps.dat".
+       01 LockFileName     PIC X(60) VALUE "Temps.dat".
+       01 LockResult       PIC X.
+           88 LockAcquired VALUE "Y".
+       01 TempUnit         PIC X.
+           88 FahrenheitUnit VALUE "F" "f".
+       01 TempInputF       PIC 9(3).
+       01 TempDisplayF     PIC 9(3).
+       01 LowThreshold     PIC 9(2).
+       01 HighThreshold    PIC 9(2).
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN EXTEND TempFile 
-           DISPLAY "Enter:"
-           DISPLAY "Date (YYYYMMDD)"
-           ACCEPT TempDate.
-           DISPLAY "Time (HHMM)"
-           ACCEPT TempTime.
-           DISPLAY "Country"
-           ACCEPT Country.
-           DISPLAY "Location"
-           ACCEPT Location.
-           DISPLAY "Temperature (Celsius)"
-           ACCEPT Temperature.
-           WRITE TempDetails
-           CLOSE TempFile 
+           ACCEPT TempFileNameVar FROM ENVIRONMENT "TEMPFILE"
+           IF TempFileNameVar = SPACES
+              MOVE "Temps.dat" TO TempFileNameVar
+           END-IF
+           MOVE TempFileNameVar TO BackupFileName
+           MOVE TempFileNameVar TO LockFileName
+
+           CALL "FileLock" USING LockFileName, LockResult
+           IF NOT LockAcquired
+              DISPLAY "Temps.dat is already open in another run -- "
+                 "try again later"
+              STOP RUN
+           END-IF
+
+           CALL "BackupFile" USING BackupFileName
+           OPEN EXTEND TempFile
+           DISPLAY "Low safe temperature threshold (Celsius)"
+           ACCEPT LowThreshold
+           DISPLAY "High safe temperature threshold (Celsius)"
+           ACCEPT HighThreshold
+           PERFORM UNTIL EXIT
+              DISPLAY "Date (YYYYMMDD) (Enter to end!)"
+              ACCEPT TempDate
+              IF TempDate = SPACE
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Time (HHMM)"
+              ACCEPT TempTime
+              DISPLAY "Country"
+              ACCEPT Country
+              DISPLAY "Location"
+              ACCEPT Location
+              DISPLAY "Unit for this reading (C/F)"
+              ACCEPT TempUnit
+              IF FahrenheitUnit
+                 DISPLAY "Temperature (Fahrenheit)"
+                 ACCEPT TempInputF
+                 COMPUTE Temperature ROUNDED =
+                    (TempInputF - 32) * 5 / 9
+              ELSE
+                 DISPLAY "Temperature (Celsius)"
+                 ACCEPT Temperature
+              END-IF
+              IF Temperature < LowThreshold
+                 OR Temperature > HighThreshold
+                 DISPLAY "WARNING: exceeds safe range for "
+                    FUNCTION TRIM(Location)
+              END-IF
+              WRITE TempDetails
+              PERFORM LogAudit
+              IF FahrenheitUnit
+                 COMPUTE TempDisplayF ROUNDED =
+                    (Temperature * 9 / 5) + 32
+                 DISPLAY "Stored " Temperature "C (" TempDisplayF "F)"
+              END-IF
+           END-PERFORM
+           CLOSE TempFile
+           CALL "UnlockFile" USING LockFileName
            STOP RUN.
+
+       LogAudit.
+           OPEN EXTEND AuditLog
+           IF AuditLogStatus = "35"
+              OPEN OUTPUT AuditLog
+              CLOSE AuditLog
+              OPEN EXTEND AuditLog
+           END-IF
+           MOVE "TempWriter" TO AuditProgram
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE TempFileNameVar TO AuditDataFile
+           WRITE AuditDetails
+           CLOSE AuditLog.
