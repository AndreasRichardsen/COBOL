@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TempReportWriter.
+       AUTHOR. Andreas Richardsen.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TempFile ASSIGN DYNAMIC TempFileNameVar
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TempFileStatus.
+
+           SELECT TempReport ASSIGN TO "TempReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TempFile.
+       01 TempDetails.
+           88 EndOfTempFile  VALUE HIGH-VALUES.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Temp==.
+           02 TempDateNum     REDEFINES TempDate PIC 9(8).
+           02 TempTime.
+              03 TempHour    PIC 9(2).
+              03 TempMinute  PIC 9(2).
+           02 Country         PIC X(13).
+           02 Location        PIC X(30).
+           02 Temperature     PIC S9(2).
+
+       FD TempReport.
+       01 PrintLine           PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 TempFileNameVar  PIC X(60) VALUE "Temps.dat".
+       01 TempFileStatus   PIC XX.
+       01 ReportHeading.
+           02 FILLER          PIC X(20) VALUE SPACES.
+           02 FILLER          PIC X(35)
+              VALUE "Min/Max/Average Temperature Report".
+
+       01 SubjectHeading.
+           02 FILLER          PIC X(15) VALUE "Country".
+           02 FILLER          PIC X(20) VALUE "Location".
+           02 FILLER          PIC X(13) VALUE "Min (date/tm)".
+           02 FILLER          PIC X(20) VALUE SPACES.
+           02 FILLER          PIC X(13) VALUE "Max (date/tm)".
+           02 FILLER          PIC X(20) VALUE SPACES.
+           02 FILLER          PIC X(5)  VALUE "Avg".
+
+       01 Divider             PIC X(90) VALUE ALL "*".
+
+       01 LocationLine.
+           02 PrnCountry      PIC X(15).
+           02 PrnLocation     PIC X(20).
+           02 PrnMinTemp      PIC -Z9.
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 PrnMinDate      PIC X(8).
+           02 FILLER          PIC X(1) VALUE SPACE.
+           02 PrnMinTime      PIC X(4).
+           02 FILLER          PIC X(3) VALUE SPACES.
+           02 PrnMaxTemp      PIC -Z9.
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 PrnMaxDate      PIC X(8).
+           02 FILLER          PIC X(1) VALUE SPACE.
+           02 PrnMaxTime      PIC X(4).
+           02 FILLER          PIC X(3) VALUE SPACES.
+           02 PrnAvgTemp      PIC -Z9.
+
+       01 LocationTable.
+           02 LocEntry OCCURS 50 TIMES.
+              03 LocCountry   PIC X(13).
+              03 LocLocation  PIC X(30).
+              03 LocCount     PIC 9(5).
+              03 LocSum       PIC S9(7).
+              03 LocMin       PIC S9(2).
+              03 LocMax       PIC S9(2).
+              03 LocMinDate   PIC 9(8).
+              03 LocMinTime   PIC 9(4).
+              03 LocMaxDate   PIC 9(8).
+              03 LocMaxTime   PIC 9(4).
+
+       01 LocationCount       PIC 9(3) VALUE ZERO.
+       01 I                   PIC 9(3).
+       01 FoundIdx            PIC 9(3).
+       01 AvgTemp             PIC S9(2).
+
+       01 ReportMode          PIC X.
+           88 SummaryMode     VALUE "S" "s".
+           88 TrendMode       VALUE "T" "t".
+
+       01 TrendLocation       PIC X(30).
+       01 BarChars            PIC X(99) VALUE ALL "*".
+       01 TrendLine.
+           02 PrnTrendDate    PIC X(8).
+           02 FILLER          PIC X(1) VALUE SPACE.
+           02 PrnTrendTime    PIC X(4).
+           02 FILLER          PIC X(1) VALUE SPACE.
+           02 PrnTrendTemp    PIC -Z9.
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 PrnTrendBar     PIC X(99).
+
+       01 TrendHeading.
+           02 FILLER          PIC X(20) VALUE SPACES.
+           02 FILLER          PIC X(40)
+              VALUE "Temperature Trend Chart".
+
+       PROCEDURE DIVISION.
+           ACCEPT TempFileNameVar FROM ENVIRONMENT "TEMPFILE"
+           IF TempFileNameVar = SPACES
+              MOVE "Temps.dat" TO TempFileNameVar
+           END-IF
+
+           DISPLAY "Report type: S = min/max/average summary, "
+              "T = trend chart by location"
+           ACCEPT ReportMode
+           OPEN INPUT TempFile
+           OPEN OUTPUT TempReport
+           IF TrendMode
+              DISPLAY "Location to chart"
+              ACCEPT TrendLocation
+              PERFORM TrendChart
+           ELSE
+              PERFORM SummaryReport
+           END-IF
+           CLOSE TempFile
+           CLOSE TempReport
+           STOP RUN.
+
+       SummaryReport.
+           WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM SubjectHeading AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+
+           IF TempFileStatus = "35"
+              SET EndOfTempFile TO TRUE
+           ELSE
+              READ TempFile
+                 AT END SET EndOfTempFile TO TRUE
+              END-READ
+           END-IF
+           PERFORM UNTIL EndOfTempFile
+              PERFORM FindOrAddLocation
+              READ TempFile
+                 AT END SET EndOfTempFile TO TRUE
+              END-READ
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LocationCount
+              PERFORM WriteLocationLine
+           END-PERFORM.
+
+       TrendChart.
+           WRITE PrintLine FROM TrendHeading AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+
+           IF TempFileStatus = "35"
+              SET EndOfTempFile TO TRUE
+           ELSE
+              READ TempFile
+                 AT END SET EndOfTempFile TO TRUE
+              END-READ
+           END-IF
+           PERFORM UNTIL EndOfTempFile
+              IF Location = TrendLocation
+                 PERFORM WriteTrendLine
+              END-IF
+              READ TempFile
+                 AT END SET EndOfTempFile TO TRUE
+              END-READ
+           END-PERFORM.
+
+       WriteTrendLine.
+           MOVE TempDate TO PrnTrendDate
+           MOVE TempTime TO PrnTrendTime
+           MOVE Temperature TO PrnTrendTemp
+           MOVE SPACES TO PrnTrendBar
+           IF Temperature > ZERO
+              MOVE BarChars(1:Temperature) TO PrnTrendBar
+           END-IF
+           WRITE PrintLine FROM TrendLine AFTER ADVANCING 1 LINE.
+
+       FindOrAddLocation.
+           MOVE ZEROES TO FoundIdx
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LocationCount
+              IF LocCountry(I) = Country AND LocLocation(I) = Location
+                 MOVE I TO FoundIdx
+              END-IF
+           END-PERFORM
+           IF FoundIdx = ZERO AND LocationCount < 50
+              ADD 1 TO LocationCount
+              MOVE LocationCount TO FoundIdx
+              MOVE Country TO LocCountry(FoundIdx)
+              MOVE Location TO LocLocation(FoundIdx)
+              MOVE ZEROES TO LocCount(FoundIdx), LocSum(FoundIdx)
+              MOVE Temperature TO LocMin(FoundIdx)
+              MOVE Temperature TO LocMax(FoundIdx)
+              MOVE TempDateNum TO LocMinDate(FoundIdx)
+              MOVE TempDateNum TO LocMaxDate(FoundIdx)
+              MOVE TempTime TO LocMinTime(FoundIdx)
+              MOVE TempTime TO LocMaxTime(FoundIdx)
+           END-IF
+           IF FoundIdx = ZERO
+              DISPLAY "Location table full -- skipping "
+                 FUNCTION TRIM(Country) "/" FUNCTION TRIM(Location)
+           ELSE
+              ADD 1 TO LocCount(FoundIdx)
+              ADD Temperature TO LocSum(FoundIdx)
+              IF Temperature < LocMin(FoundIdx)
+                 MOVE Temperature TO LocMin(FoundIdx)
+                 MOVE TempDateNum TO LocMinDate(FoundIdx)
+                 MOVE TempTime TO LocMinTime(FoundIdx)
+              END-IF
+              IF Temperature > LocMax(FoundIdx)
+                 MOVE Temperature TO LocMax(FoundIdx)
+                 MOVE TempDateNum TO LocMaxDate(FoundIdx)
+                 MOVE TempTime TO LocMaxTime(FoundIdx)
+              END-IF
+           END-IF.
+
+       WriteLocationLine.
+           MOVE LocCountry(I) TO PrnCountry
+           MOVE LocLocation(I) TO PrnLocation
+           MOVE LocMin(I) TO PrnMinTemp
+           MOVE LocMinDate(I) TO PrnMinDate
+           MOVE LocMinTime(I) TO PrnMinTime
+           MOVE LocMax(I) TO PrnMaxTemp
+           MOVE LocMaxDate(I) TO PrnMaxDate
+           MOVE LocMaxTime(I) TO PrnMaxTime
+           COMPUTE AvgTemp ROUNDED = LocSum(I) / LocCount(I)
+           MOVE AvgTemp TO PrnAvgTemp
+           WRITE PrintLine FROM LocationLine AFTER ADVANCING 1 LINE.
