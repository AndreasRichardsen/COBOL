@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BackupFile.
+       AUTHOR. Andreas Richardsen.
+
+      * Shared backup helper: CALL "BackupFile" USING a data file's
+      * name to copy it into Backups/<name>.<timestamp>.bak before a
+      * writer program opens it for update, so an interrupted run
+      * doesn't cost the whole log. Build as a callable module with
+      * "cobc -m -o BackupFile.so BackupFile.cbl" and keep it
+      * alongside the calling program's executable, same as
+      * WorkHourReportWriter's module in WorkHourNightlyBatch.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 Timestamp              PIC 9(8).
+       01 TimeNow                PIC 9(8).
+       01 BackupCmd              PIC X(200).
+       01 NameIdx                PIC 9(3).
+       01 NameLen                PIC 9(3).
+       01 NameChar               PIC X.
+       01 NameIsValid            PIC X VALUE "Y".
+           88 ValidName          VALUE "Y".
+
+       LINKAGE SECTION.
+       01 SourceFileName         PIC X(60).
+
+       PROCEDURE DIVISION USING SourceFileName.
+       BEGIN.
+           PERFORM ValidateFileName
+           IF NOT ValidName
+              DISPLAY "Backup skipped, unsafe file name: "
+                 FUNCTION TRIM(SourceFileName)
+              GOBACK
+           END-IF
+
+           ACCEPT Timestamp FROM DATE YYYYMMDD
+           ACCEPT TimeNow FROM TIME
+           MOVE SPACES TO BackupCmd
+           STRING "mkdir -p Backups && cp "
+                 DELIMITED BY SIZE
+              FUNCTION TRIM(SourceFileName) DELIMITED BY SIZE
+              " Backups/" DELIMITED BY SIZE
+              FUNCTION TRIM(SourceFileName) DELIMITED BY SIZE
+              "." DELIMITED BY SIZE
+              Timestamp DELIMITED BY SIZE
+              TimeNow DELIMITED BY SIZE
+              ".bak 2>/dev/null" DELIMITED BY SIZE
+              INTO BackupCmd
+              ON OVERFLOW
+                 DISPLAY "Backup skipped, name too long: "
+                    FUNCTION TRIM(SourceFileName)
+              NOT ON OVERFLOW
+                 CALL "SYSTEM" USING BackupCmd
+           END-STRING
+           GOBACK.
+
+      * Only letters, digits, ".", "_" and "-" are allowed in a file
+      * name that gets built into a shell command -- reject anything
+      * else (spaces, quotes, ";", "|", "$", etc.) rather than pass it
+      * to CALL "SYSTEM" unsanitized. Env-var-supplied names (request
+      * 048) are untrusted input from this program's point of view.
+       ValidateFileName.
+           MOVE "Y" TO NameIsValid
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SourceFileName))
+              TO NameLen
+           PERFORM VARYING NameIdx FROM 1 BY 1
+              UNTIL NameIdx > NameLen
+              MOVE SourceFileName(NameIdx:1) TO NameChar
+              IF NOT ((NameChar >= "A" AND NameChar <= "Z")
+                 OR (NameChar >= "a" AND NameChar <= "z")
+                 OR (NameChar >= "0" AND NameChar <= "9")
+                 OR NameChar = "." OR NameChar = "_" OR NameChar = "-")
+                 MOVE "N" TO NameIsValid
+              END-IF
+           END-PERFORM.
