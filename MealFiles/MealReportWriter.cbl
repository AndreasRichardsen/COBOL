@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MealReportWriter.
+       AUTHOR. Andreas Richardsen.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MealFile ASSIGN DYNAMIC MealFileNameVar
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MealFileStatus.
+
+           SELECT MealReport ASSIGN TO "MealReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MealFile.
+       01 DinnerDetails.
+           88 EndOfMealFile VALUE HIGH-VALUES.
+           02 RecTypeCode    PIC X.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Dinner==.
+           02 DinnerDateNum  REDEFINES DinnerDate PIC 9(8).
+           02 DinnerName     PIC X(20).
+           02 Protein        PIC X(20).
+           02 Carb           PIC X(20).
+           02 Fiber          PIC X(20).
+           02 Sauce          PIC X(20).
+           02 DinnerInfo     PIC X(25).
+           02 DinnerCalories PIC 9(4).
+           02 DinnerProteinG PIC 9(3).
+
+       01 OtherMealDetails.
+           02 FILLER         PIC X.
+           02 OtherName      PIC X(20).
+           02 OtherInfo      PIC X(25).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Other==.
+
+       01 SnackDetails.
+           02 FILLER         PIC X.
+           02 SnaId          PIC X(6).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Sna==.
+
+       FD MealReport.
+       01 PrintLine          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 MealFileNameVar      PIC X(60) VALUE "Meals.dat".
+       01 MealFileStatus       PIC XX.
+       01 ReportHeading.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(24) VALUE "Weekly nutrition summary".
+
+       01 SubjectHeading.
+           02 FILLER         PIC X(15) VALUE "Date".
+           02 FILLER         PIC X(15) VALUE "Total Cal".
+           02 FILLER         PIC X(15) VALUE "Avg Cal".
+           02 FILLER         PIC X(15) VALUE "Total Protein".
+
+       01 DayNutritionLine.
+           02 PrnDate            PIC X(15).
+           02 PrnDayCalories     PIC Z(4)9.
+           02 FILLER             PIC X(10) VALUE SPACES.
+           02 PrnDayAvgCal       PIC Z(3)9.
+           02 FILLER             PIC X(11) VALUE SPACES.
+           02 PrnDayProtein      PIC Z(3)9.
+
+       01 WeekNutritionLine.
+           02 FILLER             PIC X(15) VALUE SPACES.
+           02 FILLER             PIC X(12) VALUE "Week total:".
+           02 PrnWeekCalories    PIC Z(5)9.
+           02 FILLER             PIC X(10) VALUE " cal, avg ".
+           02 PrnWeekAvgCal      PIC Z(4)9.
+           02 FILLER             PIC X(10) VALUE " cal/day, ".
+           02 PrnWeekProtein     PIC Z(5)9.
+           02 FILLER             PIC X(9) VALUE "g protein".
+
+       01 Divider             PIC X(60) VALUE ALL "*".
+
+       01 PrevDate            PIC X(8) VALUE LOW-VALUES.
+       01 PrevDateNum         REDEFINES PrevDate PIC 9(8).
+       01 FirstDinnerDateNum  PIC 9(8) VALUE ZERO.
+       01 DaysElapsed         PIC S9(5).
+       01 DayCalories         PIC 9(5).
+       01 DayProtein          PIC 9(5).
+       01 DayMealCount        PIC 9(3).
+       01 DayAvgCal           PIC 9(4).
+       01 DayAvgPro           PIC 9(4).
+       01 WeekCalories        PIC 9(6).
+       01 WeekProtein         PIC 9(6).
+       01 WeekMealCount       PIC 9(4).
+       01 WeekDayCount        PIC 9(2).
+       01 WeekAvgCal          PIC 9(5).
+
+       01 ReportMode          PIC X.
+           88 VarietyMode     VALUE "2".
+
+       01 RangeStartHolder.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==RangeStart==.
+       01 RangeEndHolder.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==RangeEnd==.
+
+       01 VarietyTable.
+           02 VarietyEntry    OCCURS 50 TIMES INDEXED BY VIdx.
+              03 VName        PIC X(20).
+              03 VCount       PIC 9(4).
+       01 VarietyCount        PIC 9(3) VALUE ZERO.
+       01 NameFound            PIC X VALUE "N".
+           88 FoundNameEntry   VALUE "Y".
+
+       PROCEDURE DIVISION.
+           ACCEPT MealFileNameVar FROM ENVIRONMENT "MEALFILE"
+           IF MealFileNameVar = SPACES
+              MOVE "Meals.dat" TO MealFileNameVar
+           END-IF
+
+           DISPLAY "1 = Weekly nutrition summary  "
+              "2 = Dinner variety report"
+           ACCEPT ReportMode
+
+           IF VarietyMode
+              PERFORM VarietyReport
+           ELSE
+              PERFORM WeeklyNutritionSummary
+           END-IF
+           STOP RUN.
+
+       WeeklyNutritionSummary.
+           MOVE ZEROES TO WeekCalories, WeekProtein, WeekMealCount,
+              WeekDayCount
+           OPEN INPUT MealFile
+           OPEN OUTPUT MealReport
+           WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM SubjectHeading AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+
+           IF MealFileStatus = "35"
+              SET EndOfMealFile TO TRUE
+           ELSE
+              READ MealFile
+                 AT END SET EndOfMealFile TO TRUE
+              END-READ
+           END-IF
+           PERFORM UNTIL EndOfMealFile
+              IF RecTypeCode = "D"
+                 IF DinnerDate NOT = PrevDate
+                    IF PrevDate NOT = LOW-VALUES
+                       PERFORM FinishDayGroup
+                    ELSE
+                       MOVE DinnerDateNum TO FirstDinnerDateNum
+                    END-IF
+                    MOVE DinnerDate TO PrevDate
+                    MOVE ZEROES TO DayCalories, DayProtein, DayMealCount
+                 END-IF
+                 ADD DinnerCalories TO DayCalories
+                 ADD DinnerProteinG TO DayProtein
+                 ADD 1 TO DayMealCount
+              END-IF
+              READ MealFile
+                 AT END SET EndOfMealFile TO TRUE
+              END-READ
+           END-PERFORM
+
+           IF PrevDate NOT = LOW-VALUES
+              PERFORM FinishDayGroup
+           END-IF
+           IF WeekDayCount > ZERO
+              PERFORM WriteWeekSubtotal
+           END-IF
+
+           CLOSE MealFile
+           CLOSE MealReport.
+
+       VarietyReport.
+           DISPLAY "Start date (YYYYMMDD)"
+           ACCEPT RangeStartDate
+           DISPLAY "End date (YYYYMMDD)"
+           ACCEPT RangeEndDate
+
+           OPEN INPUT MealFile
+           IF MealFileStatus = "35"
+              SET EndOfMealFile TO TRUE
+           ELSE
+              READ MealFile
+                 AT END SET EndOfMealFile TO TRUE
+              END-READ
+           END-IF
+           PERFORM UNTIL EndOfMealFile
+              IF RecTypeCode = "D"
+                 AND DinnerDate NOT < RangeStartDate
+                 AND DinnerDate NOT > RangeEndDate
+                 PERFORM TallyDinnerName
+              END-IF
+              READ MealFile
+                 AT END SET EndOfMealFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE MealFile
+
+           DISPLAY "Dinner variety, " RangeStartDate " to " RangeEndDate
+           PERFORM VARYING VIdx FROM 1 BY 1 UNTIL VIdx > VarietyCount
+              DISPLAY FUNCTION TRIM(VName(VIdx)) ": " VCount(VIdx)
+           END-PERFORM.
+
+       TallyDinnerName.
+           MOVE "N" TO NameFound
+           PERFORM VARYING VIdx FROM 1 BY 1 UNTIL VIdx > VarietyCount
+              IF VName(VIdx) = DinnerName
+                 ADD 1 TO VCount(VIdx)
+                 SET FoundNameEntry TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF NOT FoundNameEntry AND VarietyCount < 50
+              ADD 1 TO VarietyCount
+              MOVE DinnerName TO VName(VarietyCount)
+              MOVE 1 TO VCount(VarietyCount)
+           END-IF.
+
+       FinishDayGroup.
+           MOVE PrevDate TO PrnDate
+           MOVE DayCalories TO PrnDayCalories
+           MOVE DayProtein TO PrnDayProtein
+           IF DayMealCount > ZERO
+              COMPUTE DayAvgCal ROUNDED = DayCalories / DayMealCount
+              MOVE DayAvgCal TO PrnDayAvgCal
+           END-IF
+           WRITE PrintLine FROM DayNutritionLine AFTER ADVANCING 1 LINE
+           ADD DayCalories TO WeekCalories
+           ADD DayProtein TO WeekProtein
+           ADD DayMealCount TO WeekMealCount
+           ADD 1 TO WeekDayCount
+           COMPUTE DaysElapsed =
+              FUNCTION INTEGER-OF-DATE(PrevDateNum)
+              - FUNCTION INTEGER-OF-DATE(FirstDinnerDateNum)
+           IF FUNCTION MOD(DaysElapsed + 1, 7) = 0
+              PERFORM WriteWeekSubtotal
+           END-IF.
+
+       WriteWeekSubtotal.
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+           MOVE WeekCalories TO PrnWeekCalories
+           MOVE WeekProtein TO PrnWeekProtein
+           COMPUTE WeekAvgCal ROUNDED = WeekCalories / WeekDayCount
+           MOVE WeekAvgCal TO PrnWeekAvgCal
+           WRITE PrintLine FROM WeekNutritionLine AFTER ADVANCING 1 LINE
+           MOVE ZEROES TO WeekCalories, WeekProtein, WeekMealCount,
+              WeekDayCount.
