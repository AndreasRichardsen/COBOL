@@ -1,38 +1,146 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MealWriter.
        AUTHOR. Andreas Richardsen.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT MealFile ASSIGN TO "Meals.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MealFile ASSIGN DYNAMIC MealFileNameVar
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MealFileStatus.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditLogStatus.
+
+           SELECT FoodCatalog ASSIGN TO "FoodCatalog.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS FoodRecNr
+           FILE STATUS IS FoodCatalogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD MealFile.
        01 DinnerDetails.
-           02 MealDate.
-              03 MealYear  PIC 9(4).
-              03 MealMonth PIC 9(2).
-              03 MealDay   PIC 9(2).
-           02 Meat           PIC X(20).
-           02 Side           PIC X(20).
+           02 RecTypeCode    PIC X.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Dinner==.
+           02 DinnerDateNum  REDEFINES DinnerDate PIC 9(8).
+           02 DinnerName     PIC X(20).
+           02 Protein        PIC X(20).
+           02 Carb           PIC X(20).
+           02 Fiber          PIC X(20).
+           02 Sauce          PIC X(20).
+           02 DinnerInfo     PIC X(25).
+           02 DinnerCalories PIC 9(4).
+           02 DinnerProteinG PIC 9(3).
+
+       01 OtherMealDetails.
+           02 RecTypeCode    PIC X.
+           02 OtherName      PIC X(20).
+           02 OtherInfo      PIC X(25).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Other==.
+           02 OtherDateNum   REDEFINES OtherDate PIC 9(8).
+
+       01 SnackDetails.
+           02 RecTypeCode    PIC X.
+           02 SnaId          PIC X(6).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Sna==.
+           02 SnaDateNum     REDEFINES SnaDate PIC 9(8).
+
+       FD AuditLog.
+       01 AuditDetails.
+           COPY "AUDITLOG.cpy".
+
+       FD FoodCatalog.
+       01 FoodCatalogRecord.
+           88 EndOfFoodCatalog  VALUE HIGH-VALUES.
+           02 FoodItemName      PIC X(20).
+           02 FoodCalories      PIC 9(4).
+           02 FoodProteinG      PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 MealFileNameVar    PIC X(60) VALUE "Meals.dat".
+       01 MealFileStatus     PIC XX.
+       01 AuditLogStatus     PIC XX.
+       01 FoodCatalogStatus  PIC XX.
+       01 FoodRecNr          PIC 9(5).
+       01 FoodCatalogMaxRecNr PIC 9(5) VALUE ZERO.
+       01 IngredientLookupName PIC X(20).
+       01 AutoDinnerCalories  PIC 9(4) VALUE ZERO.
+       01 AutoDinnerProteinG  PIC 9(3) VALUE ZERO.
+       01 CatalogMatch        PIC X VALUE "N".
+           88 FoundAnyCatalogMatch VALUE "Y".
+       01 UseAutoFill         PIC X.
+       01 BackupFileName     PIC X(60) VALUE "Meals.dat".
+       01 LockFileName       PIC X(60) VALUE "Meals.dat".
+       01 LockResult         PIC X.
+           88 LockAcquired   VALUE "Y".
+       01 DinnerTypeCode     PIC X.
+           88 Breakfast      VALUE "B".
+           88 Lunch          VALUE "L".
+           88 Dinner         VALUE "D".
+           88 Snack          VALUE "S".
+           88 ManageCatalog  VALUE "C" "c".
+           88 ExitMeal       VALUE "X".
+
+       01 EntryConfirmed     PIC X VALUE "Y".
+           88 EntryConfirmedYes VALUE "Y".
+           88 EntryConfirmedNo  VALUE "N".
+       01 DupCheckType       PIC X.
+       01 DupCheckDate       PIC 9(8).
+       01 DuplicateFound     PIC X VALUE "N".
+           88 FoundDuplicate VALUE "Y".
+       01 MealEOF            PIC X VALUE "N".
+           88 AtEndOfMeal    VALUE "Y".
+       01 OverwriteConfirm   PIC X.
 
        PROCEDURE DIVISION.
        BEGIN.
+           ACCEPT MealFileNameVar FROM ENVIRONMENT "MEALFILE"
+           IF MealFileNameVar = SPACES
+              MOVE "Meals.dat" TO MealFileNameVar
+           END-IF
+           MOVE MealFileNameVar TO BackupFileName
+           MOVE MealFileNameVar TO LockFileName
+
+           CALL "FileLock" USING LockFileName, LockResult
+           IF NOT LockAcquired
+              DISPLAY "Meals.dat is already open in another run -- "
+                 "try again later"
+              STOP RUN
+           END-IF
+
+           CALL "BackupFile" USING BackupFileName
            OPEN EXTEND MealFile
-              IF Dinner
-                 PERFORM InsertDinner
-                 WRITE DinnerDetails
-              END-IF 
-              IF Breakfast OR Lunch 
-                 PERFORM InsertOtherMeal
-                 WRITE OtherMealDetails
-              END-IF
+           PERFORM StartInput
+           PERFORM UNTIL ExitMeal
+              EVALUATE TRUE
+                 WHEN Dinner
+                    PERFORM InsertDinner
+                    IF EntryConfirmedYes
+                       WRITE DinnerDetails
+                       PERFORM LogAudit
+                    END-IF
+                 WHEN Breakfast OR Lunch
+                    PERFORM InsertOtherMeal
+                    IF EntryConfirmedYes
+                       WRITE OtherMealDetails
+                       PERFORM LogAudit
+                    END-IF
+                 WHEN Snack
+                    PERFORM InsertSnack
+                    IF EntryConfirmedYes
+                       WRITE SnackDetails
+                       PERFORM LogAudit
+                    END-IF
+                 WHEN ManageCatalog
+                    PERFORM ManageFoodCatalog
+              END-EVALUATE
               PERFORM StartInput
            END-PERFORM
-           CLOSE MealFile 
+           CLOSE MealFile
+           CALL "UnlockFile" USING LockFileName
            STOP RUN.
 
        StartInput.
@@ -40,59 +148,225 @@
            DISPLAY "B = Breakfast"
            DISPLAY "L = Lunch"
            DISPLAY "D = Dinner"
+           DISPLAY "S = Snack"
+           DISPLAY "C = Manage food catalog"
            DISPLAY "X = Exit"
            ACCEPT DinnerTypeCode.
 
        InsertDinner.
-           Display "Name"
-           ACCEPT DinnerName
-           Display "Protein"
-           ACCEPT Protein 
-           Display "Carb"
-           ACCEPT Carb 
-           Display "Fiber"
-           ACCEPT Fiber 
-           Display "Sauce"
-           ACCEPT Sauce 
-           Display "Info"
-           ACCEPT DinnerInfo 
+           MOVE "D" TO RecTypeCode IN DinnerDetails
            Display "Date (YYYYMMDD)"
-           ACCEPT DinnerDate.
+           ACCEPT DinnerDate
+           MOVE DinnerDateNum TO DupCheckDate
+           MOVE "D" TO DupCheckType
+           PERFORM CheckDuplicate
+           IF EntryConfirmedYes
+              MOVE "D" TO RecTypeCode IN DinnerDetails
+              MOVE DupCheckDate TO DinnerDateNum
+              Display "Name"
+              ACCEPT DinnerName
+              Display "Protein"
+              ACCEPT Protein
+              Display "Carb"
+              ACCEPT Carb
+              Display "Fiber"
+              ACCEPT Fiber
+              Display "Sauce"
+              ACCEPT Sauce
+              Display "Info"
+              ACCEPT DinnerInfo
+              PERFORM LookupNutrition
+              IF FoundAnyCatalogMatch
+                 DISPLAY "Catalog auto-fill: " AutoDinnerCalories
+                    " cal, " AutoDinnerProteinG "g protein"
+                 DISPLAY "Use these values? Y/N"
+                 ACCEPT UseAutoFill
+              ELSE
+                 MOVE "N" TO UseAutoFill
+              END-IF
+              IF UseAutoFill = "Y" OR UseAutoFill = "y"
+                 MOVE AutoDinnerCalories TO DinnerCalories
+                 MOVE AutoDinnerProteinG TO DinnerProteinG
+              ELSE
+                 Display "Calories"
+                 ACCEPT DinnerCalories
+                 Display "Protein (g)"
+                 ACCEPT DinnerProteinG
+              END-IF
+           ELSE
+              DISPLAY "Entry discarded"
+           END-IF.
 
        InsertOtherMeal.
-           Display "Name"
-           ACCEPT OtherName
-           Display "Info"
-           ACCEPT OtherInfo 
+           MOVE DinnerTypeCode TO RecTypeCode IN OtherMealDetails
            Display "Date (YYYYMMDD)"
-           ACCEPT OtherDate.
-           
-                 
-              
-
-       
+           ACCEPT OtherDate
+           MOVE OtherDateNum TO DupCheckDate
+           MOVE DinnerTypeCode TO DupCheckType
+           PERFORM CheckDuplicate
+           IF EntryConfirmedYes
+              MOVE DupCheckType TO RecTypeCode IN OtherMealDetails
+              MOVE DupCheckDate TO OtherDateNum
+              Display "Name"
+              ACCEPT OtherName
+              Display "Info"
+              ACCEPT OtherInfo
+           ELSE
+              DISPLAY "Entry discarded"
+           END-IF.
 
+       InsertSnack.
+           MOVE "S" TO RecTypeCode IN SnackDetails
+           DISPLAY "Date (YYYYMMDD)"
+           ACCEPT SnaDate
+           MOVE SnaDateNum TO DupCheckDate
+           MOVE "S" TO DupCheckType
+           PERFORM CheckDuplicate
+           IF EntryConfirmedYes
+              MOVE "S" TO RecTypeCode IN SnackDetails
+              MOVE DupCheckDate TO SnaDateNum
+              DISPLAY "Snack id"
+              ACCEPT SnaId
+           ELSE
+              DISPLAY "Entry discarded"
+           END-IF.
 
+       CheckDuplicate.
+           SET EntryConfirmedYes TO TRUE
+           MOVE "N" TO DuplicateFound
+           MOVE "N" TO MealEOF
+           CLOSE MealFile
+           OPEN INPUT MealFile
+           IF MealFileStatus NOT = "35"
+              READ MealFile
+                 AT END SET AtEndOfMeal TO TRUE
+              END-READ
+              PERFORM UNTIL AtEndOfMeal OR FoundDuplicate
+                 IF RecTypeCode IN DinnerDetails = DupCheckType
+                    EVALUATE DupCheckType
+                       WHEN "D"
+                          IF DinnerDateNum = DupCheckDate
+                             SET FoundDuplicate TO TRUE
+                          END-IF
+                       WHEN "S"
+                          IF SnaDateNum = DupCheckDate
+                             SET FoundDuplicate TO TRUE
+                          END-IF
+                       WHEN OTHER
+                          IF OtherDateNum = DupCheckDate
+                             SET FoundDuplicate TO TRUE
+                          END-IF
+                    END-EVALUATE
+                 END-IF
+                 IF NOT FoundDuplicate
+                    READ MealFile
+                       AT END SET AtEndOfMeal TO TRUE
+                    END-READ
+                 END-IF
+              END-PERFORM
+              CLOSE MealFile
+           END-IF
+           OPEN EXTEND MealFile
+           IF FoundDuplicate
+              PERFORM ConfirmOverwrite
+           END-IF.
 
+       ConfirmOverwrite.
+           DISPLAY "Already logged for this date - overwrite? Y/N"
+           ACCEPT OverwriteConfirm
+           IF OverwriteConfirm NOT = "Y" AND OverwriteConfirm NOT = "y"
+              SET EntryConfirmedNo TO TRUE
+           END-IF.
 
+       LookupNutrition.
+           MOVE ZEROES TO AutoDinnerCalories, AutoDinnerProteinG
+           MOVE "N" TO CatalogMatch
+           MOVE Protein TO IngredientLookupName
+           PERFORM LookupFoodItem
+           MOVE Carb TO IngredientLookupName
+           PERFORM LookupFoodItem
+           MOVE Fiber TO IngredientLookupName
+           PERFORM LookupFoodItem
+           MOVE Sauce TO IngredientLookupName
+           PERFORM LookupFoodItem.
 
+       LookupFoodItem.
+           IF IngredientLookupName NOT = SPACE
+              OPEN INPUT FoodCatalog
+              IF FoodCatalogStatus = "00"
+                 READ FoodCatalog
+                    AT END SET EndOfFoodCatalog TO TRUE
+                 END-READ
+                 PERFORM UNTIL EndOfFoodCatalog
+                    IF FoodItemName = IngredientLookupName
+                       ADD FoodCalories TO AutoDinnerCalories
+                       ADD FoodProteinG TO AutoDinnerProteinG
+                       SET FoundAnyCatalogMatch TO TRUE
+                       EXIT PERFORM
+                    END-IF
+                    READ FoodCatalog
+                       AT END SET EndOfFoodCatalog TO TRUE
+                    END-READ
+                 END-PERFORM
+                 CLOSE FoodCatalog
+              END-IF
+           END-IF.
 
-      * 01 SnackDetails.
-      *     02 RecTypeCode    PIC X.
-      *     02 SnaId          PIC X(6).
-      *     02 SnaDate.
-      *        03 SnaYear     PIC 9(4).
-      *        03 SnaMonth    PIC 9(2).
-      *        03 SnaDay      PIC 9(2).
+       LoadFoodCatalogMax.
+           MOVE ZEROES TO FoodCatalogMaxRecNr
+           MOVE 1 TO FoodRecNr
+           OPEN INPUT FoodCatalog
+           IF FoodCatalogStatus = "00"
+              READ FoodCatalog NEXT RECORD
+                 AT END SET EndOfFoodCatalog TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfFoodCatalog
+                 MOVE FoodRecNr TO FoodCatalogMaxRecNr
+                 READ FoodCatalog NEXT RECORD
+                    AT END SET EndOfFoodCatalog TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE FoodCatalog
+           END-IF.
 
-      * 01 LunchDetails.
-      *     02 RecTypeCode    PIC X.
-      *     02 LunId          PIC X(6).
-      *     02 LunName        PIC X(50).
-      *     02 LunInfo        PIC X(25).
-      *     02 LunDate.
-      *        03 LunYear     PIC 9(4).
-      *        03 LunMonth    PIC 9(2).
-      *        03 LunDay      PIC 9(2). 
+       ManageFoodCatalog.
+           PERFORM LoadFoodCatalogMax
+           OPEN I-O FoodCatalog
+           IF FoodCatalogStatus = "35"
+              OPEN OUTPUT FoodCatalog
+              CLOSE FoodCatalog
+              OPEN I-O FoodCatalog
+           END-IF
+           DISPLAY "Food catalog entries so far: " FoodCatalogMaxRecNr
+           PERFORM UNTIL EXIT
+              DISPLAY "Food item name, matching Protein/Carb/Fiber/"
+                 "Sauce text (Enter to finish)"
+              ACCEPT FoodItemName
+              IF FoodItemName = SPACE
+                 EXIT PERFORM
+              END-IF
+              DISPLAY "Calories per serving"
+              ACCEPT FoodCalories
+              DISPLAY "Protein (g) per serving"
+              ACCEPT FoodProteinG
+              ADD 1 TO FoodCatalogMaxRecNr
+              MOVE FoodCatalogMaxRecNr TO FoodRecNr
+              WRITE FoodCatalogRecord
+                 INVALID KEY DISPLAY "Write failed"
+              END-WRITE
+           END-PERFORM
+           CLOSE FoodCatalog.
 
-      * Cooked, ordered, cooked for
+       LogAudit.
+           OPEN EXTEND AuditLog
+           IF AuditLogStatus = "35"
+              OPEN OUTPUT AuditLog
+              CLOSE AuditLog
+              OPEN EXTEND AuditLog
+           END-IF
+           MOVE "MealWriter" TO AuditProgram
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE MealFileNameVar TO AuditDataFile
+           WRITE AuditDetails
+           CLOSE AuditLog.
