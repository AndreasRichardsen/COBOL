@@ -9,6 +9,30 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MillionLongFile ASSIGN TO "MillionLongRecords.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MillionShortRelFile
+           ASSIGN TO "MillionShortRecordsRel.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT MillionLongRelFile
+           ASSIGN TO "MillionLongRecordsRel.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT ConfigFile ASSIGN TO "TimeToReadConfig.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ConfigFileStatus.
+
+           SELECT WHScanLineFile ASSIGN TO "WHScanLine.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WHScanRelFile ASSIGN TO "WHScanRel.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WHScanRecNr.
+           SELECT RctLineFile ASSIGN TO "RctAppendLine.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RctRelFile ASSIGN TO "RctAppendRel.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS RctRelRecNr.
 
        DATA DIVISION. 
        FILE SECTION. 
@@ -25,15 +49,70 @@
            02 LField4           PIC 9(10).
            02 LField5           PIC 9(4).
            02 LField6           PIC X(5).
-      
-       WORKING-STORAGE SECTION. 
+
+       FD MillionShortRelFile.
+       01 MillionShortRelDetails.
+           02 RSField1          PIC X(4).
+           02 RSField2          PIC 9(2).
+
+       FD MillionLongRelFile.
+       01 MillionLongRelDetails.
+           02 RLField1          PIC X(4).
+           02 RLField2          PIC X(3).
+           02 RLField3          PIC 9(4).
+           02 RLField4          PIC 9(10).
+           02 RLField5          PIC 9(4).
+           02 RLField6          PIC X(5).
+
+       FD ConfigFile.
+       01 ConfigLine               PIC X(30).
+
+       FD WHScanLineFile.
+       01 WHScanLineDetails.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==WS==.
+           02 WSDateNum  REDEFINES WSDate PIC 9(8).
+           02 WSFiller           PIC X(20).
+
+       FD WHScanRelFile.
+       01 WHScanRelDetails.
+           88 EndOfWHScanRel     VALUE HIGH-VALUES.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==WR==.
+           02 WRDateNum  REDEFINES WRDate PIC 9(8).
+           02 WRFiller           PIC X(20).
+
+       FD RctLineFile.
+       01 RctLineDetails.
+           02 RLName              PIC X(30).
+           02 RLStore             PIC X(20).
+           02 RLPrice             PIC 9(4)V99.
+           02 RLAmount            PIC 9(2).
+           02 RLType              PIC X(7).
+
+       FD RctRelFile.
+       01 RctRelDetails.
+           88 EndOfRctRel         VALUE HIGH-VALUES.
+           02 RRName              PIC X(30).
+           02 RRStore             PIC X(20).
+           02 RRPrice             PIC 9(4)V99.
+           02 RRAmount            PIC 9(2).
+           02 RRType              PIC X(7).
+
+       WORKING-STORAGE SECTION.
       * Short VALUE "XXXX99"
       * Long VALUE "XXXXXXX999999999999999999XXXXX"
+      * TimeToReadConfig.dat is an optional control file, one value per
+      * line, read top to bottom: record count, ShortMod2/3/5/7/Other,
+      * LongMod2/3/5/7/Other. Missing file or short file keeps whatever
+      * defaults are already set below for the lines it doesn't reach.
+       01 ConfigFileStatus         PIC XX.
+       01 TargetRecordCount        PIC 9(7) VALUE 1000000.
        01 LoopCounter              PIC 9(7).
        01 TimeTaking.
            02 TimeStart            PIC 9(8).
            02 TimeEnd              PIC 9(8).
-           02 TimeTaken            PIC 9(4).                
+           02 TimeTaken            PIC 9(4).
+       01 ReadEOF                  PIC X VALUE "N".
+           88 AtEndOfReadPass      VALUE "Y".
        01 ShortMod2                PIC X(6) VALUE "asdw35".
        01 ShortMod3                PIC X(6) VALUE "Swer77".
        01 ShortMod5                PIC X(6) VALUE "QWER10".
@@ -47,34 +126,186 @@
                                 "ADSGFSD342014837773647382HJJJH".
        01 LongMod7                 PIC X(30) VALUE 
                                 "MNBVCXZ271234567890098765POIUY".
-       01 LongOther                PIC X(30) VALUE 
+       01 LongOther                PIC X(30) VALUE
                                 "ZAQWSXC135790864214756773OKMNJ".
+       01 RealLogRecordCount       PIC 9(7) VALUE 10000.
+       01 WHScanRecNr              PIC 9(7).
+       01 RctRelRecNr              PIC 9(7).
+       01 TargetScanDate           PIC 9(8) VALUE 20271231.
 
        PROCEDURE DIVISION.
+           PERFORM LoadConfig
+
            ACCEPT TimeStart FROM TIME
-            
+
            OPEN OUTPUT MillionShortFile
            PERFORM ShortWrite VARYING LoopCounter FROM 1 BY 1 UNTIL
-              LoopCounter > 1000000
+              LoopCounter > TargetRecordCount
            CLOSE MillionShortFile
 
-           ACCEPT TimeEnd FROM TIME 
+           ACCEPT TimeEnd FROM TIME
 
+           DISPLAY "Short write (LINE SEQUENTIAL):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+
+           MOVE "N" TO ReadEOF
+           OPEN INPUT MillionShortFile
+           PERFORM UNTIL AtEndOfReadPass
+              READ MillionShortFile
+                 AT END SET AtEndOfReadPass TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE MillionShortFile
+
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Short read (LINE SEQUENTIAL):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+
+           OPEN OUTPUT MillionShortRelFile
+           PERFORM ShortWriteRel VARYING LoopCounter FROM 1 BY 1 UNTIL
+              LoopCounter > TargetRecordCount
+           CLOSE MillionShortRelFile
+
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Short write (RELATIVE):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+
+           MOVE "N" TO ReadEOF
+           OPEN INPUT MillionShortRelFile
+           PERFORM UNTIL AtEndOfReadPass
+              READ MillionShortRelFile
+                 AT END SET AtEndOfReadPass TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE MillionShortRelFile
+
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Short read (RELATIVE):"
            PERFORM TimeTakenCalc
 
            ACCEPT TimeStart FROM TIME
 
            OPEN OUTPUT MillionLongFile
            PERFORM LongWrite VARYING LoopCounter FROM 1 BY 1 UNTIL
-              LoopCounter > 1000000
+              LoopCounter > TargetRecordCount
            CLOSE MillionLongFile
 
-           ACCEPT TimeEnd FROM TIME 
-           
-           
-           PERFORM TimeTakenCalc 
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Long write (LINE SEQUENTIAL):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+
+           MOVE "N" TO ReadEOF
+           OPEN INPUT MillionLongFile
+           PERFORM UNTIL AtEndOfReadPass
+              READ MillionLongFile
+                 AT END SET AtEndOfReadPass TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE MillionLongFile
+
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Long read (LINE SEQUENTIAL):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+
+           OPEN OUTPUT MillionLongRelFile
+           PERFORM LongWriteRel VARYING LoopCounter FROM 1 BY 1 UNTIL
+              LoopCounter > TargetRecordCount
+           CLOSE MillionLongRelFile
+
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Long write (RELATIVE):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+
+           MOVE "N" TO ReadEOF
+           OPEN INPUT MillionLongRelFile
+           PERFORM UNTIL AtEndOfReadPass
+              READ MillionLongRelFile
+                 AT END SET AtEndOfReadPass TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE MillionLongRelFile
+
+           ACCEPT TimeEnd FROM TIME
+
+           DISPLAY "Long read (RELATIVE):"
+           PERFORM TimeTakenCalc
+
+           PERFORM RealLogScanBenchmark
+           PERFORM RealLogAppendBenchmark
            STOP RUN.
 
+       LoadConfig.
+           OPEN INPUT ConfigFile
+           IF ConfigFileStatus = "00"
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:7) TO TargetRecordCount
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:6) TO ShortMod2
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:6) TO ShortMod3
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:6) TO ShortMod5
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:6) TO ShortMod7
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:6) TO ShortOther
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine TO LongMod2
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine TO LongMod3
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine TO LongMod5
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine TO LongMod7
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine TO LongOther
+              END-IF
+              READ ConfigFile
+              IF ConfigFileStatus = "00"
+                 MOVE ConfigLine(1:7) TO RealLogRecordCount
+              END-IF
+              CLOSE ConfigFile
+           END-IF.
+
        TimeTakenCalc.
            COMPUTE TimeTaken = TimeEnd -TimeStart
            DISPLAY TimeTaken.
@@ -110,5 +341,155 @@
                        END-IF 
                     END-IF 
                  END-IF 
-           END-IF 
+           END-IF
            WRITE MillionLongDetails .
+
+       ShortWriteRel.
+           IF FUNCTION MOD (LoopCounter, 2) = 0
+                 MOVE ShortMod2 TO MillionShortRelDetails
+              ELSE IF FUNCTION MOD (LoopCounter, 3) = 0
+                    MOVE ShortMod3 TO MillionShortRelDetails
+                 ELSE IF FUNCTION MOD (LoopCounter, 5) = 0
+                       MOVE ShortMod5 TO MillionShortRelDetails
+                    ELSE IF FUNCTION MOD (LoopCounter, 7) = 0
+                          MOVE ShortMod7 TO MillionShortRelDetails
+                       ELSE
+                          MOVE ShortOther TO MillionShortRelDetails
+                       END-IF
+                    END-IF
+                 END-IF
+           END-IF
+           WRITE MillionShortRelDetails .
+
+       RealLogScanBenchmark.
+           DISPLAY "Real-log scan benchmark (" RealLogRecordCount
+              " records): find a given WHDate, LINE SEQUENTIAL vs "
+              "RELATIVE"
+
+           OPEN OUTPUT WHScanLineFile
+           PERFORM WriteWHScanLine VARYING LoopCounter FROM 1 BY 1
+              UNTIL LoopCounter > RealLogRecordCount
+           CLOSE WHScanLineFile
+
+           OPEN OUTPUT WHScanRelFile
+           PERFORM WriteWHScanRel VARYING LoopCounter FROM 1 BY 1
+              UNTIL LoopCounter > RealLogRecordCount
+           CLOSE WHScanRelFile
+
+           ACCEPT TimeStart FROM TIME
+           PERFORM ScanForDateLine
+           ACCEPT TimeEnd FROM TIME
+           DISPLAY "Scan for WHDate (LINE SEQUENTIAL):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+           PERFORM ScanForDateRel
+           ACCEPT TimeEnd FROM TIME
+           DISPLAY "Scan for WHDate (RELATIVE):"
+           PERFORM TimeTakenCalc.
+
+       WriteWHScanLine.
+           COMPUTE WSYear = 2020 + FUNCTION MOD(LoopCounter, 5)
+           COMPUTE WSMonth = 1 + FUNCTION MOD(LoopCounter, 12)
+           COMPUTE WSDay = 1 + FUNCTION MOD(LoopCounter, 28)
+           IF LoopCounter = RealLogRecordCount
+              MOVE TargetScanDate TO WSDateNum
+           END-IF
+           MOVE SPACES TO WSFiller
+           WRITE WHScanLineDetails.
+
+       WriteWHScanRel.
+           MOVE LoopCounter TO WHScanRecNr
+           COMPUTE WRYear = 2020 + FUNCTION MOD(LoopCounter, 5)
+           COMPUTE WRMonth = 1 + FUNCTION MOD(LoopCounter, 12)
+           COMPUTE WRDay = 1 + FUNCTION MOD(LoopCounter, 28)
+           IF LoopCounter = RealLogRecordCount
+              MOVE TargetScanDate TO WRDateNum
+           END-IF
+           MOVE SPACES TO WRFiller
+           WRITE WHScanRelDetails
+              INVALID KEY DISPLAY "Write failed".
+
+       ScanForDateLine.
+           MOVE "N" TO ReadEOF
+           OPEN INPUT WHScanLineFile
+           PERFORM UNTIL AtEndOfReadPass
+              READ WHScanLineFile
+                 AT END SET AtEndOfReadPass TO TRUE
+              END-READ
+              IF NOT AtEndOfReadPass AND WSDateNum = TargetScanDate
+                 SET AtEndOfReadPass TO TRUE
+              END-IF
+           END-PERFORM
+           CLOSE WHScanLineFile.
+
+       ScanForDateRel.
+           MOVE "N" TO ReadEOF
+           OPEN INPUT WHScanRelFile
+           PERFORM UNTIL AtEndOfReadPass
+              READ WHScanRelFile NEXT RECORD
+                 AT END SET AtEndOfReadPass TO TRUE
+              END-READ
+              IF NOT AtEndOfReadPass AND WRDateNum = TargetScanDate
+                 SET AtEndOfReadPass TO TRUE
+              END-IF
+           END-PERFORM
+           CLOSE WHScanRelFile.
+
+       RealLogAppendBenchmark.
+           DISPLAY "Real-log append benchmark (" RealLogRecordCount
+              " records): append receipts, LINE SEQUENTIAL vs "
+              "RELATIVE"
+
+           ACCEPT TimeStart FROM TIME
+           OPEN OUTPUT RctLineFile
+           PERFORM AppendRctLine VARYING LoopCounter FROM 1 BY 1
+              UNTIL LoopCounter > RealLogRecordCount
+           CLOSE RctLineFile
+           ACCEPT TimeEnd FROM TIME
+           DISPLAY "Append receipts (LINE SEQUENTIAL):"
+           PERFORM TimeTakenCalc
+
+           ACCEPT TimeStart FROM TIME
+           OPEN OUTPUT RctRelFile
+           PERFORM AppendRctRel VARYING LoopCounter FROM 1 BY 1
+              UNTIL LoopCounter > RealLogRecordCount
+           CLOSE RctRelFile
+           ACCEPT TimeEnd FROM TIME
+           DISPLAY "Append receipts (RELATIVE):"
+           PERFORM TimeTakenCalc.
+
+       AppendRctLine.
+           MOVE "Benchmark Item" TO RLName
+           MOVE "Benchmark Store" TO RLStore
+           MOVE 9.99 TO RLPrice
+           MOVE 1 TO RLAmount
+           MOVE "Snack" TO RLType
+           WRITE RctLineDetails.
+
+       AppendRctRel.
+           MOVE LoopCounter TO RctRelRecNr
+           MOVE "Benchmark Item" TO RRName
+           MOVE "Benchmark Store" TO RRStore
+           MOVE 9.99 TO RRPrice
+           MOVE 1 TO RRAmount
+           MOVE "Snack" TO RRType
+           WRITE RctRelDetails
+              INVALID KEY DISPLAY "Write failed".
+
+       LongWriteRel.
+           IF FUNCTION MOD (LoopCounter, 2) = 0
+                 MOVE LongMod2 TO MillionLongRelDetails
+              ELSE IF FUNCTION MOD (LoopCounter, 3) = 0
+                    MOVE LongMod3 TO MillionLongRelDetails
+                 ELSE IF FUNCTION MOD (LoopCounter, 5) = 0
+                       MOVE LongMod5 TO MillionLongRelDetails
+                    ELSE IF FUNCTION MOD (LoopCounter, 7) = 0
+                          MOVE LongMod7 TO MillionLongRelDetails
+                       ELSE
+                          MOVE LongOther TO MillionLongRelDetails
+                       END-IF
+                    END-IF
+                 END-IF
+           END-IF
+           WRITE MillionLongRelDetails .
