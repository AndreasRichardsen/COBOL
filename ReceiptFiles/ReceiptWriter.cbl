@@ -1,67 +1,452 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ReceiptWriter.
        AUTHOR. Andreas Richardsen.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT ReceiptFile ASSIGN TO "Receipts.dat"
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReceiptFile ASSIGN DYNAMIC ReceiptFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS RRecNr
+           FILE STATUS IS ReceiptFileStatus.
+
+           SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditLogStatus.
+
+           SELECT ReceiptControl ASSIGN TO "ReceiptControl.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ReceiptControlStatus.
+
+           SELECT TaxExportFile ASSIGN TO "TaxExport.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
        FD ReceiptFile.
        01 ReceiptDetails.
+           88 EndOfReceipt      VALUE HIGH-VALUES.
            02 RNr               PIC 9(5).
-           02 RDate.
-              03 RYear          PIC 9(4).
-              03 RMonth         PIC 9(2).
-              03 RDay           PIC 9(2).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==R==.
            02 RName             PIC X(30).
+           02 RStore             PIC X(20).
            02 RPrice            PIC 9(4)V99.
            02 RAmount           PIC 9(2).
            02 RType             PIC X(7).
       *    Snack, Protein, Carb, Drink, Green, Sauce
 
+       FD AuditLog.
+       01 AuditDetails.
+           COPY "AUDITLOG.cpy".
+
+       FD ReceiptControl.
+       01 ControlRecord.
+           02 CtrlMaxRecNr       PIC 9(5).
+
+       FD TaxExportFile.
+       01 TaxExportLine          PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 ExitRead         PIC X.          
+       01 ReceiptFileNameVar     PIC X(60) VALUE "Receipts.dat".
+       01 ReceiptFileStatus      PIC XX.
+       01 AuditLogStatus         PIC XX.
+       01 ReceiptControlStatus   PIC XX.
+       01 BackupFileName         PIC X(60) VALUE "Receipts.dat".
+       01 LockFileName           PIC X(60) VALUE "Receipts.dat".
+       01 LockResult             PIC X.
+           88 LockAcquired       VALUE "Y".
+       01 RRecNr                 PIC 9(5).
+       01 MaxRecNr               PIC 9(5) VALUE ZERO.
+       01 EntryMode        PIC X.
+           88 CategoryReportMode VALUE "2".
+           88 BudgetReportMode   VALUE "3".
+           88 LookupEditMode     VALUE "4".
+           88 VendorReportMode   VALUE "5".
+           88 TaxExportMode      VALUE "6".
+       01 LineTotal              PIC 9(6)V99.
+       01 CatSnackTotal          PIC 9(6)V99.
+       01 CatProteinTotal        PIC 9(6)V99.
+       01 CatCarbTotal           PIC 9(6)V99.
+       01 CatDrinkTotal          PIC 9(6)V99.
+       01 CatGreenTotal          PIC 9(6)V99.
+       01 CatSauceTotal          PIC 9(6)V99.
+       01 CatOtherTotal          PIC 9(6)V99.
+       01 BudgetYear             PIC 9(4).
+       01 BudgetMonth            PIC 9(2).
+       01 BudgetAmount           PIC 9(6)V99.
+       01 BudgetSpent            PIC 9(6)V99.
+       01 PrevRNr                PIC 9(5) VALUE ZERO.
+       01 EditConfirm            PIC X.
+       01 VendorTable.
+           02 VendorEntry        OCCURS 50 TIMES INDEXED BY VendorIdx.
+              03 VendorName      PIC X(20).
+              03 VendorTotal     PIC 9(6)V99.
+       01 VendorCount            PIC 9(3) VALUE ZERO.
+       01 VendorFound            PIC X VALUE "N".
+           88 FoundVendorEntry   VALUE "Y".
+       01 TaxYear                PIC 9(4).
+       01 TaxCatLabel            PIC X(10).
+       01 TaxCatAmount           PIC 9(6)V99.
 
        PROCEDURE DIVISION.
 
-           OPEN INPUT ReceiptFile  
-           PERFORM UNTIL ExitRead = 1
-              READ ReceiptFile 
-                 AT END SET ExitRead TO 1
-              END-READ
-              DISPLAY "-" RNr 
-           END-PERFORM
-           DISPLAY RNr 
-           CLOSE ReceiptFile 
-
-           OPEN EXTEND ReceiptFile
-           DISPLAY RNr 
-           PERFORM UNTIL EXIT
-              ADD 1 TO RNr
-              DISPLAY "Date (YYYYMMDD) (Enter to end!)"
-              ACCEPT RDate
-              IF RDate = SPACE  
-                 EXIT PERFORM
-              END-IF
-                 PERFORM UNTIL EXIT 
-                    DISPLAY "Name (Enter for new receipt!"
-                    ACCEPT RName
-                    IF RName = SPACE
+           ACCEPT ReceiptFileNameVar FROM ENVIRONMENT "RECEIPTFILE"
+           IF ReceiptFileNameVar = SPACES
+              MOVE "Receipts.dat" TO ReceiptFileNameVar
+           END-IF
+           MOVE ReceiptFileNameVar TO BackupFileName
+           MOVE ReceiptFileNameVar TO LockFileName
+
+           CALL "FileLock" USING LockFileName, LockResult
+           IF NOT LockAcquired
+              DISPLAY "Receipts.dat is already open in another run -- "
+                 "try again later"
+              STOP RUN
+           END-IF
+
+           CALL "BackupFile" USING BackupFileName
+
+           OPEN I-O ReceiptFile
+           IF ReceiptFileStatus = "35"
+              OPEN OUTPUT ReceiptFile
+              CLOSE ReceiptFile
+              OPEN I-O ReceiptFile
+           END-IF
+
+           DISPLAY "1 = Add receipts   2 = Category spending summary"
+           DISPLAY "3 = Monthly spend vs. budget"
+           DISPLAY "4 = Look up / edit a receipt"
+           DISPLAY "5 = Vendor spending summary"
+           DISPLAY "6 = Annual tax-category export"
+           ACCEPT EntryMode
+
+           EVALUATE TRUE
+              WHEN CategoryReportMode
+                 PERFORM CategoryReport
+              WHEN BudgetReportMode
+                 PERFORM BudgetReport
+              WHEN LookupEditMode
+                 PERFORM LookupEditReceipt
+              WHEN VendorReportMode
+                 PERFORM VendorReport
+              WHEN TaxExportMode
+                 PERFORM TaxCategoryExport
+              WHEN OTHER
+                 PERFORM LoadMaxRecNr
+                 DISPLAY MaxRecNr
+                 PERFORM UNTIL EXIT
+                    DISPLAY "Date (YYYYMMDD) (Enter to end!)"
+                    ACCEPT RDate
+                    IF RDate = SPACE
                        EXIT PERFORM
                     END-IF
-                    DISPLAY "Price"
-                    ACCEPT RPrice 
-                    DISPLAY "Amount"
-                    ACCEPT RAmount 
-                    DISPLAY "Type (Snack, Protein, Carb, Drink, Green,
-      -                     "Sauce, Other)"
-                    ACCEPT RType 
-                    WRITE ReceiptDetails 
+                       PERFORM UNTIL EXIT
+                          DISPLAY "Name (Enter for new receipt!"
+                          ACCEPT RName
+                          IF RName = SPACE
+                             EXIT PERFORM
+                          END-IF
+                          DISPLAY "Store"
+                          ACCEPT RStore
+                          MOVE ZEROES TO RPrice
+                          PERFORM UNTIL RPrice NOT = ZERO
+                             DISPLAY "Price"
+                             ACCEPT RPrice
+                             IF RPrice = ZERO
+                                DISPLAY "Price must not be zero"
+                             END-IF
+                          END-PERFORM
+                          MOVE ZEROES TO RAmount
+                          PERFORM UNTIL RAmount NOT = ZERO
+                             DISPLAY "Amount"
+                             ACCEPT RAmount
+                             IF RAmount = ZERO
+                                DISPLAY "Amount must not be zero"
+                             END-IF
+                          END-PERFORM
+                          DISPLAY "Type (Snack, Protein, Carb, Drink, Green,
+      -                                "Sauce, Other)"
+                          ACCEPT RType
+                          ADD 1 TO MaxRecNr
+                          MOVE MaxRecNr TO RNr
+                          MOVE MaxRecNr TO RRecNr
+                          WRITE ReceiptDetails
+                             INVALID KEY DISPLAY "Write failed"
+                             NOT INVALID KEY
+                                PERFORM LogAudit
+                                PERFORM SaveMaxRecNr
+                          END-WRITE
+                          END-PERFORM
                     END-PERFORM
-              END-PERFORM
+           END-EVALUATE
+
            CLOSE ReceiptFile
+           CALL "UnlockFile" USING LockFileName
            STOP RUN.
+
+       LoadMaxRecNr.
+           MOVE ZEROES TO MaxRecNr
+           OPEN INPUT ReceiptControl
+           IF ReceiptControlStatus = "00"
+              READ ReceiptControl
+                 AT END CONTINUE
+                 NOT AT END MOVE CtrlMaxRecNr TO MaxRecNr
+              END-READ
+              CLOSE ReceiptControl
+           END-IF
+           IF MaxRecNr = ZEROES
+              PERFORM ScanForMaxAndGaps
+              PERFORM SaveMaxRecNr
+           END-IF.
+
+       SaveMaxRecNr.
+           OPEN OUTPUT ReceiptControl
+           MOVE MaxRecNr TO CtrlMaxRecNr
+           WRITE ControlRecord
+           CLOSE ReceiptControl.
+
+       ScanForMaxAndGaps.
+           MOVE ZEROES TO PrevRNr
+           MOVE ZEROES TO MaxRecNr
+           MOVE 1 TO RRecNr
+           PERFORM UNTIL EndOfReceipt
+              READ ReceiptFile NEXT RECORD
+                 AT END SET EndOfReceipt TO TRUE
+              END-READ
+              IF NOT EndOfReceipt
+                 DISPLAY "-" RNr
+                 IF PrevRNr NOT = ZERO
+                    IF RNr = PrevRNr
+                       DISPLAY "duplicate RNr " RNr
+                    ELSE
+                       IF RNr NOT = PrevRNr + 1
+                          DISPLAY "gap detected between RNr "
+                             PrevRNr " and " RNr
+                       END-IF
+                    END-IF
+                 END-IF
+                 MOVE RNr TO PrevRNr
+                 MOVE RRecNr TO MaxRecNr
+              END-IF
+           END-PERFORM.
+
+       LookupEditReceipt.
+           DISPLAY "Receipt number to look up (RNr)"
+           ACCEPT RRecNr
+           READ ReceiptFile
+              INVALID KEY DISPLAY "No receipt with that number"
+              NOT INVALID KEY
+                 DISPLAY "Found: " RDate " " RName " " RStore " "
+                    RPrice " " RAmount " " RType
+                 DISPLAY "Edit this receipt? Y/N"
+                 ACCEPT EditConfirm
+                 IF EditConfirm = "Y" OR EditConfirm = "y"
+                    PERFORM EditReceiptFields
+                 END-IF
+           END-READ.
+
+       EditReceiptFields.
+           DISPLAY "New name"
+           ACCEPT RName
+           DISPLAY "New store"
+           ACCEPT RStore
+           MOVE ZEROES TO RPrice
+           PERFORM UNTIL RPrice NOT = ZERO
+              DISPLAY "New price"
+              ACCEPT RPrice
+              IF RPrice = ZERO
+                 DISPLAY "Price must not be zero"
+              END-IF
+           END-PERFORM
+           MOVE ZEROES TO RAmount
+           PERFORM UNTIL RAmount NOT = ZERO
+              DISPLAY "New amount"
+              ACCEPT RAmount
+              IF RAmount = ZERO
+                 DISPLAY "Amount must not be zero"
+              END-IF
+           END-PERFORM
+           DISPLAY "New type (Snack, Protein, Carb, Drink, Green, Sauce,
+      -       "Other)"
+           ACCEPT RType
+           REWRITE ReceiptDetails
+              INVALID KEY DISPLAY "Rewrite failed"
+              NOT INVALID KEY PERFORM LogAudit
+           END-REWRITE
+           DISPLAY "Receipt updated".
+
+       CategoryReport.
+           MOVE ZEROES TO CatSnackTotal, CatProteinTotal, CatCarbTotal,
+              CatDrinkTotal, CatGreenTotal, CatSauceTotal, CatOtherTotal
+           MOVE 1 TO RRecNr
+           READ ReceiptFile NEXT RECORD
+              AT END SET EndOfReceipt TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfReceipt
+              COMPUTE LineTotal = RPrice * RAmount
+              EVALUATE FUNCTION TRIM(RType)
+                 WHEN "Snack"   ADD LineTotal TO CatSnackTotal
+                 WHEN "Protein" ADD LineTotal TO CatProteinTotal
+                 WHEN "Carb"    ADD LineTotal TO CatCarbTotal
+                 WHEN "Drink"   ADD LineTotal TO CatDrinkTotal
+                 WHEN "Green"   ADD LineTotal TO CatGreenTotal
+                 WHEN "Sauce"   ADD LineTotal TO CatSauceTotal
+                 WHEN OTHER     ADD LineTotal TO CatOtherTotal
+              END-EVALUATE
+              READ ReceiptFile NEXT RECORD
+                 AT END SET EndOfReceipt TO TRUE
+              END-READ
+           END-PERFORM
+           DISPLAY "Category spending summary"
+           DISPLAY "Snack:   " CatSnackTotal
+           DISPLAY "Protein: " CatProteinTotal
+           DISPLAY "Carb:    " CatCarbTotal
+           DISPLAY "Drink:   " CatDrinkTotal
+           DISPLAY "Green:   " CatGreenTotal
+           DISPLAY "Sauce:   " CatSauceTotal
+           DISPLAY "Other:   " CatOtherTotal.
+
+       VendorReport.
+           MOVE ZEROES TO VendorCount
+           MOVE 1 TO RRecNr
+           READ ReceiptFile NEXT RECORD
+              AT END SET EndOfReceipt TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfReceipt
+              COMPUTE LineTotal = RPrice * RAmount
+              PERFORM TallyVendor
+              READ ReceiptFile NEXT RECORD
+                 AT END SET EndOfReceipt TO TRUE
+              END-READ
+           END-PERFORM
+           DISPLAY "Vendor spending summary"
+           PERFORM VARYING VendorIdx FROM 1 BY 1
+              UNTIL VendorIdx > VendorCount
+              DISPLAY FUNCTION TRIM(VendorName(VendorIdx)) ": "
+                 VendorTotal(VendorIdx)
+           END-PERFORM.
+
+       TallyVendor.
+           MOVE "N" TO VendorFound
+           PERFORM VARYING VendorIdx FROM 1 BY 1
+              UNTIL VendorIdx > VendorCount
+              IF VendorName(VendorIdx) = RStore
+                 ADD LineTotal TO VendorTotal(VendorIdx)
+                 SET FoundVendorEntry TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF NOT FoundVendorEntry AND VendorCount < 50
+              ADD 1 TO VendorCount
+              MOVE RStore TO VendorName(VendorCount)
+              MOVE LineTotal TO VendorTotal(VendorCount)
+           END-IF.
+
+       TaxCategoryExport.
+           DISPLAY "Year for tax export"
+           ACCEPT TaxYear
+           MOVE ZEROES TO CatSnackTotal, CatProteinTotal, CatCarbTotal,
+              CatDrinkTotal, CatGreenTotal, CatSauceTotal, CatOtherTotal
+           MOVE 1 TO RRecNr
+           READ ReceiptFile NEXT RECORD
+              AT END SET EndOfReceipt TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfReceipt
+              IF RYear = TaxYear
+                 COMPUTE LineTotal = RPrice * RAmount
+                 EVALUATE FUNCTION TRIM(RType)
+                    WHEN "Snack"   ADD LineTotal TO CatSnackTotal
+                    WHEN "Protein" ADD LineTotal TO CatProteinTotal
+                    WHEN "Carb"    ADD LineTotal TO CatCarbTotal
+                    WHEN "Drink"   ADD LineTotal TO CatDrinkTotal
+                    WHEN "Green"   ADD LineTotal TO CatGreenTotal
+                    WHEN "Sauce"   ADD LineTotal TO CatSauceTotal
+                    WHEN OTHER     ADD LineTotal TO CatOtherTotal
+                 END-EVALUATE
+              END-IF
+              READ ReceiptFile NEXT RECORD
+                 AT END SET EndOfReceipt TO TRUE
+              END-READ
+           END-PERFORM
+
+           OPEN OUTPUT TaxExportFile
+           MOVE SPACES TO TaxExportLine
+           STRING "Tax export " DELIMITED BY SIZE
+              TaxYear DELIMITED BY SIZE
+              INTO TaxExportLine
+           END-STRING
+           WRITE TaxExportLine
+           MOVE "Snack     " TO TaxCatLabel
+           MOVE CatSnackTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           MOVE "Protein   " TO TaxCatLabel
+           MOVE CatProteinTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           MOVE "Carb      " TO TaxCatLabel
+           MOVE CatCarbTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           MOVE "Drink     " TO TaxCatLabel
+           MOVE CatDrinkTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           MOVE "Green     " TO TaxCatLabel
+           MOVE CatGreenTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           MOVE "Sauce     " TO TaxCatLabel
+           MOVE CatSauceTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           MOVE "Other     " TO TaxCatLabel
+           MOVE CatOtherTotal TO TaxCatAmount
+           PERFORM WriteTaxCategoryLine
+           CLOSE TaxExportFile
+           DISPLAY "Tax export written to TaxExport.dat".
+
+       WriteTaxCategoryLine.
+           MOVE SPACES TO TaxExportLine
+           STRING TaxCatLabel DELIMITED BY SIZE
+              TaxCatAmount DELIMITED BY SIZE
+              INTO TaxExportLine
+           END-STRING
+           WRITE TaxExportLine.
+
+       BudgetReport.
+           DISPLAY "Year (YYYY)"
+           ACCEPT BudgetYear
+           DISPLAY "Month (MM)"
+           ACCEPT BudgetMonth
+           DISPLAY "Budget amount"
+           ACCEPT BudgetAmount
+           MOVE ZEROES TO BudgetSpent
+           MOVE 1 TO RRecNr
+           READ ReceiptFile NEXT RECORD
+              AT END SET EndOfReceipt TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfReceipt
+              IF RYear = BudgetYear AND RMonth = BudgetMonth
+                 COMPUTE LineTotal = RPrice * RAmount
+                 ADD LineTotal TO BudgetSpent
+              END-IF
+              READ ReceiptFile NEXT RECORD
+                 AT END SET EndOfReceipt TO TRUE
+              END-READ
+           END-PERFORM
+           DISPLAY "Spent: " BudgetSpent "  Budget: " BudgetAmount
+           IF BudgetSpent > BudgetAmount
+              DISPLAY "Over budget"
+           ELSE
+              DISPLAY "Under budget"
+           END-IF.
+
+       LogAudit.
+           OPEN EXTEND AuditLog
+           IF AuditLogStatus = "35"
+              OPEN OUTPUT AuditLog
+              CLOSE AuditLog
+              OPEN EXTEND AuditLog
+           END-IF
+           MOVE "ReceiptWriter" TO AuditProgram
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE ReceiptFileNameVar TO AuditDataFile
+           WRITE AuditDetails
+           CLOSE AuditLog.
