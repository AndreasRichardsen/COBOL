@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WorkHourNightlyBatch.
+       AUTHOR. Andreas Richardsen.
+
+      * Nightly/month-end batch chain: confirm today's WorkHours.dat
+      * entry exists, run WorkHourReportWriter for the current pay
+      * period, then archive the report it produces under a dated
+      * name so the next WorkHourWriter run doesn't bury it. Build
+      * WorkHourReportWriter as a callable module with
+      * "cobc -m -o WorkHourReportWriter.so WorkHourReportWriter.cbl"
+      * and keep it alongside this program's executable, same as
+      * MenuDriver's targets.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WorkHourFile ASSIGN DYNAMIC WHFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WHRecNr
+           FILE STATUS IS WHFileStatus.
+
+           SELECT WorkHourReport ASSIGN DYNAMIC WHReportFileNameVar
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ReportFileStatus.
+
+           SELECT ArchiveReport ASSIGN DYNAMIC ArchiveFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ArchiveFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WorkHourFile.
+       01 WorkHourDetails.
+           88 EndOfFileWH       VALUE HIGH-VALUES.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==WH==.
+           02 WHSeqNr           PIC 9(2).
+           02 WHStartTime.
+              03 WHStartHour    PIC 9(2).
+              03 WHStartMinute  PIC 9(2).
+           02 WHEndTime.
+              03 WHEndHour      PIC 9(2).
+              03 WHEndMinute    PIC 9(2).
+           02 WHHoursWorked     PIC 9V99.
+           02 WHOvertimeFlag    PIC X.
+           02 WHLeaveCode       PIC X.
+           02 PayPeriodId       PIC 9(6).
+
+       FD WorkHourReport.
+       01 ReportLine             PIC X(55).
+
+       FD ArchiveReport.
+       01 ArchiveLine            PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       01 WHFileStatus           PIC XX.
+       01 ReportFileStatus       PIC XX.
+       01 ArchiveFileStatus      PIC XX.
+       01 WHRecNr                PIC 9(6).
+       01 TodayDateHolder.
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Today==.
+       01 EntryFoundToday        PIC X VALUE "N".
+           88 FoundTodayEntry    VALUE "Y".
+       01 WHFileNameVar          PIC X(60) VALUE "WorkHours.dat".
+       01 WHReportFileNameVar    PIC X(60) VALUE "WorkHourReport.rpt".
+       01 ArchiveFileName        PIC X(40).
+       01 MkdirCmd               PIC X(40).
+       01 EndOfReport            PIC X VALUE "N".
+           88 AtEndOfReport      VALUE "Y".
+
+       01 MonthNameList.
+           02 FILLER             PIC X(9) VALUE "january".
+           02 FILLER             PIC X(9) VALUE "february".
+           02 FILLER             PIC X(9) VALUE "march".
+           02 FILLER             PIC X(9) VALUE "april".
+           02 FILLER             PIC X(9) VALUE "may".
+           02 FILLER             PIC X(9) VALUE "june".
+           02 FILLER             PIC X(9) VALUE "july".
+           02 FILLER             PIC X(9) VALUE "august".
+           02 FILLER             PIC X(9) VALUE "september".
+           02 FILLER             PIC X(9) VALUE "october".
+           02 FILLER             PIC X(9) VALUE "november".
+           02 FILLER             PIC X(9) VALUE "december".
+       01 MonthNameTable REDEFINES MonthNameList.
+           02 MonthNameEntry     PIC X(9) OCCURS 12 TIMES.
+
+       01 BatchParms.
+           02 BPStartDay         PIC 9(2).
+           02 BPEndDay           PIC 9(2).
+           02 BPEndYear          PIC 9(4).
+           02 BPMonths           PIC X(9).
+           02 BPOutputFormat     PIC X.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT WHFileNameVar FROM ENVIRONMENT "WORKHOURFILE"
+           IF WHFileNameVar = SPACES
+              MOVE "WorkHours.dat" TO WHFileNameVar
+           END-IF
+           ACCEPT WHReportFileNameVar FROM ENVIRONMENT "WHREPORTFILE"
+           IF WHReportFileNameVar = SPACES
+              MOVE "WorkHourReport.rpt" TO WHReportFileNameVar
+           END-IF
+
+           ACCEPT TodayDate FROM DATE YYYYMMDD
+           PERFORM CheckTodayEntry
+
+           DISPLAY "Running WorkHourReportWriter for the current "
+              "pay period..."
+           MOVE 1 TO BPStartDay
+           MOVE TodayDay TO BPEndDay
+           MOVE TodayYear TO BPEndYear
+           MOVE MonthNameEntry(TodayMonth) TO BPMonths
+           MOVE "1" TO BPOutputFormat
+           CALL "WorkHourReportWriter" USING BatchParms
+
+           PERFORM ArchiveReportFile
+           STOP RUN.
+
+       CheckTodayEntry.
+           OPEN INPUT WorkHourFile
+           IF WHFileStatus = "35"
+              DISPLAY "WorkHours.dat not found -- no entry for today"
+           ELSE
+              MOVE 1 TO WHRecNr
+              PERFORM UNTIL EndOfFileWH
+                 READ WorkHourFile NEXT RECORD
+                    AT END SET EndOfFileWH TO TRUE
+                 END-READ
+                 IF NOT EndOfFileWH AND WHDate = TodayDate
+                    SET FoundTodayEntry TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE WorkHourFile
+              IF FoundTodayEntry
+                 DISPLAY "Today's WorkHours.dat entry confirmed ("
+                    TodayDate ")"
+              ELSE
+                 DISPLAY "Warning: no WorkHours.dat entry found for "
+                    "today (" TodayDate ")"
+              END-IF
+           END-IF.
+
+       ArchiveReportFile.
+           MOVE "mkdir -p Archive" TO MkdirCmd
+           CALL "SYSTEM" USING MkdirCmd
+           STRING "Archive/WorkHourReport_" DELIMITED BY SIZE
+              TodayDate DELIMITED BY SIZE
+              ".rpt" DELIMITED BY SIZE
+              INTO ArchiveFileName
+           OPEN INPUT WorkHourReport
+           IF ReportFileStatus NOT = "00"
+              DISPLAY "No WorkHourReport.rpt to archive"
+           ELSE
+              OPEN OUTPUT ArchiveReport
+              READ WorkHourReport
+                 AT END SET AtEndOfReport TO TRUE
+              END-READ
+              PERFORM UNTIL AtEndOfReport
+                 MOVE ReportLine TO ArchiveLine
+                 WRITE ArchiveLine
+                 READ WorkHourReport
+                    AT END SET AtEndOfReport TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE WorkHourReport
+              CLOSE ArchiveReport
+              DISPLAY "Archived report to "
+                 FUNCTION TRIM(ArchiveFileName)
+           END-IF.
