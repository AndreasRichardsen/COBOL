@@ -5,21 +5,28 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT WorkHourFile ASSIGN TO "WorkHours.dat"
+           SELECT WorkHourFile ASSIGN DYNAMIC WHFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WHRecNr.
+
+           SELECT WorkHourReport ASSIGN DYNAMIC WHReportFileNameVar
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT WorkHourReport ASSIGN TO "WorkHourReport.rpt"
+           SELECT WorkHourReportCSV ASSIGN TO "WorkHourReport.csv"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CheckpointFile ASSIGN TO "WorkHourCheckpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointFileStatus.
+
        DATA DIVISION. 
        FILE SECTION. 
        FD WorkHourFile.
        01 WorkHourDetails.
            88 EndOfFileWH    VALUE HIGH-VALUES.
-           02 WHDate.
-              03 WHYear         PIC 9(4).
-              03 WHMonth        PIC 9(2).
-              03 WHDay          PIC 9(2).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==WH==.
+           02 WHSeqNr           PIC 9(2).
            02 WHStartTime.
               03 WHStartHour    PIC 9(2).
               03 WHStartMinute  PIC 9(2).
@@ -27,11 +34,43 @@
               03 WHEndHour      PIC 9(2).
               03 WHEndMinute    PIC 9(2).
            02 WHHoursWorked     PIC 9V99.
+           02 WHOvertimeFlag    PIC X.
+              88 WHOvertime     VALUE "Y".
+              88 WHNotOvertime  VALUE "N".
+           02 WHLeaveCode       PIC X.
+              88 WHVacation     VALUE "V".
+              88 WHSickLeave    VALUE "K".
+              88 WHHoliday      VALUE "H".
+              88 WHUnpaid       VALUE "U".
+              88 WHWorkedDay    VALUE SPACE.
+           02 PayPeriodId       PIC 9(6).
 
        FD WorkHourReport.
        01 PrintLine             PIC X(55).
-       
+
+       FD WorkHourReportCSV.
+       01 CSVLine                PIC X(40).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CkpRecNr           PIC 9(6).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==Ckp==.
+           02 CkpStartDate       PIC 9(8).
+           02 CkpEndDate         PIC 9(8).
+
        WORKING-STORAGE SECTION.
+       01 WHFileNameVar         PIC X(60) VALUE "WorkHours.dat".
+       01 WHReportFileNameVar   PIC X(60) VALUE "WorkHourReport.rpt".
+       01 CheckpointFileStatus  PIC XX.
+       01 HaveCheckpoint        PIC X VALUE "N".
+           88 HasCheckpoint     VALUE "Y".
+       01 ResumeConfirm         PIC X.
+       01 WHRecNr               PIC 9(6).
+       01 OutputFormat          PIC X.
+           88 CSVOutput         VALUE "2".
+       01 CSVDetailLine         PIC X(40).
+       01 CSVStartTime          PIC 9(4).
+       01 CSVEndTime            PIC 9(4).
        01 ReportHeading.
            02 FILLER            PIC X(20) VALUE SPACES.
            02 FILLER            PIC X(15) VALUE "Monthly report".
@@ -65,21 +104,50 @@
            02 FILLER            PIC X(6) VALUE "Days:".
            02 PrnDayCount       PIC X(2).
 
+       01 WeekSubtotalLine.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(12) VALUE "Week total:".
+           02 PrnWeekHours      PIC 999.99.
+
+       01 YTDHoursWorked.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(10) VALUE "YTD Total:".
+           02 PrnYTDHours       PIC 9999.99.
+
+       01 QuarterHoursWorked.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(14) VALUE "Quarter Total:".
+           02 PrnQuarterHours   PIC 999.99.
+
+       01 AnnualHoursWorked.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(13) VALUE "Annual Total:".
+           02 PrnAnnualHours    PIC 9999.99.
+
        01 DayHours              PIC 9(2)V99.
        01 MonthHours            PIC 9(3)V99.
+       01 WeekHours             PIC 9(3)V99.
+       01 YTDHours              PIC 9(4)V99.
        01 DayCount              PIC 9(2).
+       01 ThroughMonthNum       PIC 9(2).
+       01 PeriodMonthNum        PIC 9(2).
        01 Divider               PIC X(55) VALUE ALL "*".
 
        01 PrevDate              PIC X(8).
 
+       01 WHDateNum             PIC 9(8).
+       01 DaysElapsed           PIC S9(5).
+
        01 StartDate.
            02 StartYear         PIC 9(4).
            02 StartMonth        PIC 9(2).
-           02 StartDay          PIC 9(2) VALUE 26.
+           02 StartDay          PIC 9(2).
+       01 StartDateNum REDEFINES StartDate PIC 9(8).
        01 EndDate.
            02 EndYear           PIC 9(4).
            02 EndMonth          PIC 9(2).
-           02 EndtDay           PIC 9(2) VALUE 25.
+           02 EndtDay           PIC 9(2).
+       01 EndDateNum REDEFINES EndDate PIC 9(8).
        01 Months                PIC X(9).
            88 January           VALUE "january".
            88 February          VALUE "february".
@@ -93,66 +161,343 @@
            88 October           VALUE "october".
            88 November          VALUE "november".
            88 December          VALUE "december".
+           88 YearToDateMode    VALUE "ytd".
+           88 QuarterlyMode     VALUE "quarterly".
+           88 AnnualMode        VALUE "annual".
+           88 LeaveBalanceMode  VALUE "leave".
+           88 AnyMonthName      VALUE "january" "february" "march"
+              "april" "may" "june" "july" "august" "september"
+              "october" "november" "december".
+       01 MonthNum              PIC 9(2).
+       01 StartPeriodMonthNum   PIC 9(2).
+       01 QuarterNum            PIC 9.
+       01 RunningTotalHours     PIC 9(4)V99.
+
+       01 VacationAllotment     PIC 9(3).
+       01 SickAllotment         PIC 9(3).
+       01 VacationBalance       PIC S9(3).
+       01 SickBalance           PIC S9(3).
+       01 LeaveVacUsed          PIC 9(3) VALUE ZERO.
+       01 LeaveSickUsed         PIC 9(3) VALUE ZERO.
+       01 LeaveHolUsed          PIC 9(3) VALUE ZERO.
+       01 LeaveUnpaidUsed       PIC 9(3) VALUE ZERO.
+
+       01 VacationLine.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(12) VALUE "Vacation:".
+           02 PrnVacUsed        PIC ZZ9.
+           02 FILLER            PIC X(11) VALUE " used, bal ".
+           02 PrnVacBal         PIC -ZZ9.
+
+       01 SickLine.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(12) VALUE "Sick:".
+           02 PrnSickUsed       PIC ZZ9.
+           02 FILLER            PIC X(11) VALUE " used, bal ".
+           02 PrnSickBal        PIC -ZZ9.
+
+       01 HolidayLine.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(12) VALUE "Holiday:".
+           02 PrnHolUsed        PIC ZZ9.
+           02 FILLER            PIC X(6) VALUE " used".
+
+       01 UnpaidLine.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 FILLER            PIC X(12) VALUE "Unpaid:".
+           02 PrnUnpaidUsed     PIC ZZ9.
+           02 FILLER            PIC X(6) VALUE " used".
+
+       LINKAGE SECTION.
+       01 BatchParms.
+      * Pass this group to skip the interactive prompts below and run
+      * a single month/period non-interactively, e.g. from
+      * WorkHourNightlyBatch. Omit it (CALL "WorkHourReportWriter"
+      * with no USING) for the normal interactive report.
+           02 BPStartDay        PIC 9(2).
+           02 BPEndDay          PIC 9(2).
+           02 BPEndYear         PIC 9(4).
+           02 BPMonths          PIC X(9).
+           02 BPOutputFormat    PIC X.
+
+       PROCEDURE DIVISION USING OPTIONAL BatchParms.
+           ACCEPT WHFileNameVar FROM ENVIRONMENT "WORKHOURFILE"
+           IF WHFileNameVar = SPACES
+              MOVE "WorkHours.dat" TO WHFileNameVar
+           END-IF
+           ACCEPT WHReportFileNameVar FROM ENVIRONMENT "WHREPORTFILE"
+           IF WHReportFileNameVar = SPACES
+              MOVE "WorkHourReport.rpt" TO WHReportFileNameVar
+           END-IF
 
-       PROCEDURE DIVISION.
            OPEN INPUT WorkHourFile
-           OPEN OUTPUT WorkHourReport 
-           WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE 
-           WRITE PrintLine FROM SubjectHeading AFTER ADVANCING 1 LINE 
-           WRITE PrintLine FROM Divider AFTER ADVANCING 1 Line
 
-           DISPLAY "Year: " WITH NO ADVANCING 
-           ACCEPT EndYear
-           DISPLAY "Month: " WITH NO ADVANCING 
-           ACCEPT Months
-           MOVE FUNCTION LOWER-CASE(Months) TO Months 
+           IF ADDRESS OF BatchParms = NULL
+              DISPLAY "Output: 1 = Report (.rpt)  2 = CSV (.csv): "
+                 WITH NO ADVANCING
+              ACCEPT OutputFormat
+           ELSE
+              MOVE BPOutputFormat TO OutputFormat
+           END-IF
+
+           IF CSVOutput
+              OPEN OUTPUT WorkHourReportCSV
+              MOVE "WHDate,WHStartTime,WHEndTime,WHHoursWorked"
+                 TO CSVLine
+              WRITE CSVLine
+           ELSE
+              OPEN OUTPUT WorkHourReport
+              WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE
+              WRITE PrintLine FROM SubjectHeading AFTER ADVANCING 1 LINE
+              WRITE PrintLine FROM Divider AFTER ADVANCING 1 Line
+           END-IF
+
+           IF ADDRESS OF BatchParms = NULL
+              DISPLAY "Pay period start day (1-31): " WITH NO ADVANCING
+              ACCEPT StartDay
+              DISPLAY "Pay period end day (1-31): " WITH NO ADVANCING
+              ACCEPT EndtDay
 
-           PERFORM ConvertInputToDates 
+              MOVE ZEROES TO EndYear
+              PERFORM UNTIL EndYear >= 1900 AND EndYear <= 2099
+                 DISPLAY "Year: " WITH NO ADVANCING
+                 ACCEPT EndYear
+                 IF EndYear < 1900 OR EndYear > 2099
+                    DISPLAY "Invalid year -- enter a 4-digit year"
+                 END-IF
+              END-PERFORM
 
-           READ WorkHourFile 
-              AT END SET EndOfFileWH TO TRUE 
+              MOVE SPACES TO Months
+              PERFORM UNTIL AnyMonthName OR YearToDateMode
+                 OR QuarterlyMode OR AnnualMode OR LeaveBalanceMode
+                 DISPLAY "Month (or YTD/QUARTERLY/ANNUAL/LEAVE): "
+                    WITH NO ADVANCING
+                 ACCEPT Months
+                 MOVE FUNCTION LOWER-CASE(Months) TO Months
+                 IF NOT (AnyMonthName OR YearToDateMode
+                    OR QuarterlyMode OR AnnualMode OR LeaveBalanceMode)
+                    DISPLAY "Invalid input! Enter a month name, YTD, "
+                       "QUARTERLY, ANNUAL, or LEAVE"
+                 END-IF
+              END-PERFORM
+           ELSE
+              MOVE BPStartDay TO StartDay
+              MOVE BPEndDay TO EndtDay
+              MOVE BPEndYear TO EndYear
+              MOVE FUNCTION LOWER-CASE(BPMonths) TO Months
+           END-IF
+
+           READ WorkHourFile
+              AT END SET EndOfFileWH TO TRUE
            END-READ
+
+           EVALUATE TRUE
+           WHEN YearToDateMode
+              MOVE SPACES TO Months
+              PERFORM UNTIL AnyMonthName
+                 DISPLAY "Through month: " WITH NO ADVANCING
+                 ACCEPT Months
+                 MOVE FUNCTION LOWER-CASE(Months) TO Months
+                 IF NOT AnyMonthName
+                    DISPLAY "Invalid input! Enter a month name"
+                 END-IF
+              END-PERFORM
+              PERFORM DetermineMonthNumber
+              MOVE 1 TO StartPeriodMonthNum
+              MOVE MonthNum TO ThroughMonthNum
+              PERFORM RunMultiPeriod
+              MOVE RunningTotalHours TO PrnYTDHours
+              IF NOT CSVOutput
+                 WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+                 WRITE PrintLine FROM YTDHoursWorked
+                    AFTER ADVANCING 1 LINE
+              END-IF
+           WHEN QuarterlyMode
+              MOVE ZEROES TO QuarterNum
+              PERFORM UNTIL QuarterNum >= 1 AND QuarterNum <= 4
+                 DISPLAY "Quarter (1-4): " WITH NO ADVANCING
+                 ACCEPT QuarterNum
+                 IF QuarterNum < 1 OR QuarterNum > 4
+                    DISPLAY "Invalid quarter -- enter 1-4"
+                 END-IF
+              END-PERFORM
+              COMPUTE StartPeriodMonthNum = ((QuarterNum - 1) * 3) + 1
+              COMPUTE ThroughMonthNum = StartPeriodMonthNum + 2
+              PERFORM RunMultiPeriod
+              MOVE RunningTotalHours TO PrnQuarterHours
+              IF NOT CSVOutput
+                 WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+                 WRITE PrintLine FROM QuarterHoursWorked
+                    AFTER ADVANCING 1 LINE
+              END-IF
+           WHEN AnnualMode
+              MOVE 1 TO StartPeriodMonthNum
+              MOVE 12 TO ThroughMonthNum
+              PERFORM RunMultiPeriod
+              MOVE RunningTotalHours TO PrnAnnualHours
+              IF NOT CSVOutput
+                 WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+                 WRITE PrintLine FROM AnnualHoursWorked
+                    AFTER ADVANCING 1 LINE
+              END-IF
+           WHEN LeaveBalanceMode
+              PERFORM LeaveBalanceReport
+           WHEN OTHER
+              PERFORM ConvertInputToDates
+              PERFORM CheckForCheckpoint
+              PERFORM RunPeriod
+              PERFORM ClearCheckpoint
+           END-EVALUATE
+
+           CLOSE WorkHourFile
+           IF CSVOutput
+              CLOSE WorkHourReportCSV
+           ELSE
+              CLOSE WorkHourReport
+           END-IF
+           DISPLAY "Report made for: "
+              FUNCTION TRIM(Months) " - " EndYear
+           GOBACK.
+
+       RunPeriod.
+           MOVE ZEROES TO MonthHours, DayCount, WeekHours
+
            PERFORM UNTIL WHDate >= StartDate OR EndOfFileWH
-              READ WorkHourFile 
+              READ WorkHourFile
                  AT END SET EndOfFileWH TO TRUE
               END-READ
            END-PERFORM
 
            PERFORM UNTIL WHDate > EndDate OR EndOfFileWH
-           MOVE WHDate TO PrevDate, PrnDate 
+           MOVE WHDate TO PrevDate, PrnDate
            MOVE ZEROES TO DayHours
 
-           PERFORM SumDayHours 
-              UNTIL WHDate NOT = PrevDate 
-                 OR WHDate > EndDate OR EndOfFileWH  
-           MOVE DayHours TO PrnDayHours 
-           WRITE PrintLine FROM DayHoursWorked  AFTER ADVANCING 1 LINE 
-           ADD 1 TO DayCount 
+           PERFORM SumDayHours
+              UNTIL WHDate NOT = PrevDate
+                 OR WHDate > EndDate OR EndOfFileWH
+           MOVE DayHours TO PrnDayHours
+           ADD 1 TO DayCount
+           ADD DayHours TO WeekHours
+           IF NOT CSVOutput
+              WRITE PrintLine FROM DayHoursWorked
+                 AFTER ADVANCING 1 LINE
+              MOVE PrevDate TO WHDateNum
+              COMPUTE DaysElapsed =
+                 FUNCTION INTEGER-OF-DATE(WHDateNum)
+                 - FUNCTION INTEGER-OF-DATE(StartDateNum)
+              IF FUNCTION MOD(DaysElapsed + 1, 7) = 0
+                 PERFORM WriteWeekSubtotal
+              END-IF
+           END-IF
+           IF NOT EndOfFileWH
+              PERFORM WriteCheckpoint
+           END-IF
+           END-PERFORM
+
+           IF NOT CSVOutput
+              IF WeekHours > ZERO
+                 PERFORM WriteWeekSubtotal
+              END-IF
+              MOVE MonthHours TO PrnMonthHours
+              MOVE DayCount TO PrnDayCount
+              WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+              WRITE PrintLine FROM MonthHoursWorked
+                 AFTER ADVANCING 1 LINE
+           END-IF.
+
+       RunMultiPeriod.
+           MOVE ZEROES TO RunningTotalHours
+           PERFORM VARYING PeriodMonthNum FROM StartPeriodMonthNum BY 1
+              UNTIL PeriodMonthNum > ThroughMonthNum OR EndOfFileWH
+              PERFORM ConvertMonthNumToDates
+              PERFORM RunPeriod
+              ADD MonthHours TO RunningTotalHours
+           END-PERFORM
+           PERFORM ClearCheckpoint.
+
+       LeaveBalanceReport.
+           DISPLAY "Vacation days allotted for " EndYear
+              ": " WITH NO ADVANCING
+           ACCEPT VacationAllotment
+           DISPLAY "Sick days allotted for " EndYear
+              ": " WITH NO ADVANCING
+           ACCEPT SickAllotment
+
+           MOVE ZEROES TO LeaveVacUsed, LeaveSickUsed, LeaveHolUsed,
+              LeaveUnpaidUsed
+           PERFORM UNTIL EndOfFileWH
+              IF WHYear = EndYear
+                 EVALUATE TRUE
+                    WHEN WHVacation  ADD 1 TO LeaveVacUsed
+                    WHEN WHSickLeave ADD 1 TO LeaveSickUsed
+                    WHEN WHHoliday   ADD 1 TO LeaveHolUsed
+                    WHEN WHUnpaid    ADD 1 TO LeaveUnpaidUsed
+                 END-EVALUATE
+              END-IF
+              READ WorkHourFile
+                 AT END SET EndOfFileWH TO TRUE
+              END-READ
            END-PERFORM
 
-           MOVE MonthHours TO PrnMonthHours 
-           MOVE DayCount TO PrnDayCount 
-           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE 
-           WRITE PrintLine FROM MonthHoursWorked AFTER ADVANCING 1 LINE 
-
-           CLOSE WorkHourFile 
-           CLOSE WorkHourReport 
-           DISPLAY "Report made for: " 
-              FUNCTION TRIM(Months) " - " EndYear 
-           STOP RUN.              
-           
+           COMPUTE VacationBalance = VacationAllotment - LeaveVacUsed
+           COMPUTE SickBalance = SickAllotment - LeaveSickUsed
+
+           DISPLAY "Leave balance for " EndYear
+           DISPLAY "Vacation: " LeaveVacUsed " used, " VacationBalance
+              " remaining"
+           DISPLAY "Sick:     " LeaveSickUsed " used, " SickBalance
+              " remaining"
+           DISPLAY "Holiday:  " LeaveHolUsed " used"
+           DISPLAY "Unpaid:   " LeaveUnpaidUsed " used"
+
+           IF NOT CSVOutput
+              MOVE LeaveVacUsed TO PrnVacUsed
+              MOVE VacationBalance TO PrnVacBal
+              WRITE PrintLine FROM VacationLine AFTER ADVANCING 1 LINE
+              MOVE LeaveSickUsed TO PrnSickUsed
+              MOVE SickBalance TO PrnSickBal
+              WRITE PrintLine FROM SickLine AFTER ADVANCING 1 LINE
+              MOVE LeaveHolUsed TO PrnHolUsed
+              WRITE PrintLine FROM HolidayLine AFTER ADVANCING 1 LINE
+              MOVE LeaveUnpaidUsed TO PrnUnpaidUsed
+              WRITE PrintLine FROM UnpaidLine AFTER ADVANCING 1 LINE
+           END-IF.
+
+       WriteWeekSubtotal.
+           WRITE PrintLine FROM Divider AFTER ADVANCING 1 LINE
+           MOVE WeekHours TO PrnWeekHours
+           WRITE PrintLine FROM WeekSubtotalLine AFTER ADVANCING 1 LINE
+           MOVE ZEROES TO WeekHours.
+
        SumDayHours.
            ADD WHHoursWorked TO DayHours, MonthHours
 
-           MOVE WHStartHour TO PrnStartHour 
-           MOVE WHStartMinute TO PrnStartMinute 
-           MOVE WHEndHour TO PrnEndHour 
-           MOVE WHEndMinute TO PrnEndMinute 
-           MOVE WHHoursWorked TO PrnHoursWorked
+           IF CSVOutput
+              MOVE WHStartTime TO CSVStartTime
+              MOVE WHEndTime TO CSVEndTime
+              MOVE SPACES TO CSVDetailLine
+              STRING WHDate DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 CSVStartTime DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 CSVEndTime DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 WHHoursWorked DELIMITED BY SIZE
+                 INTO CSVDetailLine
+              END-STRING
+              MOVE CSVDetailLine TO CSVLine
+              WRITE CSVLine
+           ELSE
+              MOVE WHStartHour TO PrnStartHour
+              MOVE WHStartMinute TO PrnStartMinute
+              MOVE WHEndHour TO PrnEndHour
+              MOVE WHEndMinute TO PrnEndMinute
+              MOVE WHHoursWorked TO PrnHoursWorked
+              WRITE PrintLine FROM DetailLine AFTER ADVANCING 1 LINE
+           END-IF
 
-           WRITE PrintLine FROM DetailLine AFTER ADVANCING 1 LINE 
-           READ WorkHourFile 
-              AT END SET EndOfFileWH TO TRUE 
+           READ WorkHourFile
+              AT END SET EndOfFileWH TO TRUE
            END-READ
            SET SuppressDate TO TRUE.
 
@@ -210,5 +555,133 @@
            WHEN OTHER
               DISPLAY "Invalid input!"
            END-EVALUATE.
-              
-           
\ No newline at end of file
+
+       DetermineMonthNumber.
+           EVALUATE TRUE
+           WHEN January    MOVE 1 TO MonthNum
+           WHEN February   MOVE 2 TO MonthNum
+           WHEN March      MOVE 3 TO MonthNum
+           WHEN April      MOVE 4 TO MonthNum
+           WHEN May        MOVE 5 TO MonthNum
+           WHEN June       MOVE 6 TO MonthNum
+           WHEN July       MOVE 7 TO MonthNum
+           WHEN August     MOVE 8 TO MonthNum
+           WHEN September  MOVE 9 TO MonthNum
+           WHEN October    MOVE 10 TO MonthNum
+           WHEN November   MOVE 11 TO MonthNum
+           WHEN December   MOVE 12 TO MonthNum
+           WHEN OTHER
+              DISPLAY "Invalid input!"
+           END-EVALUATE.
+
+       ConvertMonthNumToDates.
+           EVALUATE PeriodMonthNum
+           WHEN 1
+              MOVE EndYear TO StartYear
+              SUBTRACT 1 FROM StartYear
+              MOVE 12 TO StartMonth
+              MOVE 1 TO EndMonth
+           WHEN 2
+              MOVE EndYear TO StartYear
+              MOVE 1 TO StartMonth
+              MOVE 2 TO EndMonth
+           WHEN 3
+              MOVE EndYear TO StartYear
+              MOVE 2 TO StartMonth
+              MOVE 3 TO EndMonth
+           WHEN 4
+              MOVE EndYear TO StartYear
+              MOVE 3 TO StartMonth
+              MOVE 4 TO EndMonth
+           WHEN 5
+              MOVE EndYear TO StartYear
+              MOVE 4 TO StartMonth
+              MOVE 5 TO EndMonth
+           WHEN 6
+              MOVE EndYear TO StartYear
+              MOVE 5 TO StartMonth
+              MOVE 6 TO EndMonth
+           WHEN 7
+              MOVE EndYear TO StartYear
+              MOVE 6 TO StartMonth
+              MOVE 7 TO EndMonth
+           WHEN 8
+              MOVE EndYear TO StartYear
+              MOVE 7 TO StartMonth
+              MOVE 8 TO EndMonth
+           WHEN 9
+              MOVE EndYear TO StartYear
+              MOVE 8 TO StartMonth
+              MOVE 9 TO EndMonth
+           WHEN 10
+              MOVE EndYear TO StartYear
+              MOVE 9 TO StartMonth
+              MOVE 10 TO EndMonth
+           WHEN 11
+              MOVE EndYear TO StartYear
+              MOVE 10 TO StartMonth
+              MOVE 11 TO EndMonth
+           WHEN 12
+              MOVE EndYear TO StartYear
+              MOVE 11 TO StartMonth
+              MOVE 12 TO EndMonth
+           END-EVALUATE.
+
+       CheckForCheckpoint.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "00"
+              READ CheckpointFile
+                 AT END CONTINUE
+                 NOT AT END SET HasCheckpoint TO TRUE
+              END-READ
+              CLOSE CheckpointFile
+           END-IF
+
+           IF HasCheckpoint
+              AND (CkpStartDate NOT = StartDateNum
+                 OR CkpEndDate NOT = EndDateNum)
+              DISPLAY "Checkpoint found but it is for a different "
+                 "period -- ignoring it"
+              MOVE "N" TO HaveCheckpoint
+              PERFORM ClearCheckpoint
+           END-IF
+
+           IF HasCheckpoint
+              IF ADDRESS OF BatchParms = NULL
+                 DISPLAY "Checkpoint found -- last processed through "
+                    CkpDate
+                 DISPLAY "Resume from checkpoint? Y/N"
+                 ACCEPT ResumeConfirm
+                 IF ResumeConfirm = "Y" OR ResumeConfirm = "y"
+                    PERFORM ResumeFromCheckpoint
+                 END-IF
+              ELSE
+                 DISPLAY "Checkpoint found for this period -- "
+                    "resuming from " CkpDate
+                 PERFORM ResumeFromCheckpoint
+              END-IF
+           END-IF.
+
+       ResumeFromCheckpoint.
+           MOVE CkpRecNr TO WHRecNr
+           START WorkHourFile KEY IS NOT LESS THAN WHRecNr
+              INVALID KEY SET EndOfFileWH TO TRUE
+           END-START
+           IF NOT EndOfFileWH
+              READ WorkHourFile NEXT RECORD
+                 AT END SET EndOfFileWH TO TRUE
+              END-READ
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE WHRecNr TO CkpRecNr
+           MOVE WHDate TO CkpDate
+           MOVE StartDateNum TO CkpStartDate
+           MOVE EndDateNum TO CkpEndDate
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile.
