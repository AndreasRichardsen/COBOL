@@ -2,21 +2,30 @@
        PROGRAM-ID. WorkHourWriter.
        AUTHOR. Andreas Richardsen.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT WorkHourFile ASSIGN TO "WorkHours.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION. 
-       FILE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WorkHourFile ASSIGN DYNAMIC WHFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WHRecNr
+           FILE STATUS IS WHFileStatus.
+
+           SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditLogStatus.
+
+           SELECT ShiftSchedule ASSIGN TO "ShiftSchedules.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ShiftFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD WorkHourFile.
        01 WorkHourDetails.
            88 EndOfFileWH       VALUE HIGH-VALUES.
-           02 WHDate.
-              03 WHYear         PIC 9(4).
-              03 WHMonth        PIC 9(2).
-              03 WHDay          PIC 9(2).
+           COPY "DATECOMP.cpy" REPLACING ==:PREFIX:== BY ==WH==.
+           02 WHSeqNr           PIC 9(2).
            02 WHStartTime.
               03 WHStartHour    PIC 9(2).
               03 WHStartMinute  PIC 9(2).
@@ -24,10 +33,58 @@
               03 WHEndHour      PIC 9(2).
               03 WHEndMinute    PIC 9(2).
            02 WHHoursWorked     PIC 9V99.
+           02 WHOvertimeFlag    PIC X.
+              88 WHOvertime     VALUE "Y".
+              88 WHNotOvertime  VALUE "N".
+           02 WHLeaveCode       PIC X.
+              88 WHVacation     VALUE "V".
+              88 WHSickLeave    VALUE "K".
+              88 WHHoliday      VALUE "H".
+              88 WHUnpaid       VALUE "U".
+              88 WHWorkedDay    VALUE SPACE.
+           02 PayPeriodId       PIC 9(6).
+
+       FD AuditLog.
+       01 AuditDetails.
+           COPY "AUDITLOG.cpy".
+
+       FD ShiftSchedule.
+       01 ShiftScheduleRecord.
+           88 EndOfShiftFile    VALUE HIGH-VALUES.
+           02 SchedName         PIC X(15).
+           02 SchedStart1       PIC 9(4).
+           02 SchedEnd1         PIC 9(4).
+           02 SchedStart2       PIC 9(4).
+           02 SchedEnd2         PIC 9(4).
 
        WORKING-STORAGE SECTION.
+       01 WHFileStatus          PIC XX.
+       01 AuditLogStatus        PIC XX.
+       01 ShiftFileStatus       PIC XX.
+       01 WHFileNameVar         PIC X(60) VALUE "WorkHours.dat".
+       01 BackupFileName        PIC X(60) VALUE "WorkHours.dat".
+       01 LockFileName          PIC X(60) VALUE "WorkHours.dat".
+       01 LockResult            PIC X.
+           88 LockAcquired      VALUE "Y".
+       01 WHRecNr               PIC 9(6).
+       01 MaxRecNr              PIC 9(6) VALUE ZERO.
        01 LineBreak             PIC X(72) VALUE ALL "-".
+       01 EntryMode             PIC X.
+           88 CorrectEntry      VALUE "2".
+           88 ManageShiftsMode  VALUE "3".
        01 TypeOfDay             PIC X.
+       01 EntryValid            PIC X VALUE "Y".
+           88 IsValidEntry      VALUE "Y".
+       01 OTThreshold           PIC 9V99  VALUE 8.00.
+       01 OTConfirm             PIC X.
+       01 TargetDate.
+           02 TargetYear        PIC 9(4).
+           02 TargetMonth       PIC 9(2).
+           02 TargetDay         PIC 9(2).
+       01 TargetSeqNr           PIC 9(2).
+       01 MaxSeqForDate         PIC 9(2).
+       01 FoundRecNr            PIC 9(6).
+       01 ScanRecNr             PIC 9(6).
        01 LastEntry.
            02 LEDate.
               03 LEYear         PIC 9(4).
@@ -43,94 +100,351 @@
               03 LEEndHour      PIC 9(2).
               03 FILLER         PIC X       VALUE ":".
               03 LEEndMinute    PIC 9(2).
-       01 StandardHours.
-           02 SHStart1          PIC 9(4)    VALUE 0730.
-           02 SHEnd1            PIC 9(4)    VALUE 1150.
-           02 SHStart2          PIC 9(4)    VALUE 1220.
-           02 SHEnd2            PIC 9(4)    VALUE 1600.
-       01 StandarHoursFriday.
-           02 SHFStart1         PIC 9(4)    VALUE 0800.
-           02 SHFEnd1           PIC 9(4)    VALUE 1150.
-           02 SHFStart2         PIC 9(4)    VALUE 1220.
-           02 SHFEnd2           PIC 9(4)    VALUE 1400.
+       01 ShiftTable.
+           02 ShiftEntry         OCCURS 9 TIMES INDEXED BY ShiftIdx.
+              03 ShiftName       PIC X(15).
+              03 ShiftStart1     PIC 9(4).
+              03 ShiftEnd1       PIC 9(4).
+              03 ShiftStart2     PIC 9(4).
+              03 ShiftEnd2       PIC 9(4).
+       01 ShiftCount             PIC 9 VALUE ZERO.
+       01 SelectedShift          PIC 9.
+       01 NewShiftName           PIC X(15).
 
        PROCEDURE DIVISION.
 
-           OPEN INPUT WorkHourFile 
+           ACCEPT WHFileNameVar FROM ENVIRONMENT "WORKHOURFILE"
+           IF WHFileNameVar = SPACES
+              MOVE "WorkHours.dat" TO WHFileNameVar
+           END-IF
+           MOVE WHFileNameVar TO BackupFileName
+           MOVE WHFileNameVar TO LockFileName
+
+           CALL "FileLock" USING LockFileName, LockResult
+           IF NOT LockAcquired
+              DISPLAY "WorkHours.dat is already open in another run -- "
+                 "try again later"
+              STOP RUN
+           END-IF
+
+           CALL "BackupFile" USING BackupFileName
+
+           OPEN I-O WorkHourFile
+           IF WHFileStatus = "35"
+              OPEN OUTPUT WorkHourFile
+              CLOSE WorkHourFile
+              OPEN I-O WorkHourFile
+           END-IF
+
+           MOVE 1 TO WHRecNr
            PERFORM UNTIL EndOfFileWH
-              PERFORM MoveToLastEntry
-              READ WorkHourFile
+              READ WorkHourFile NEXT RECORD
                  AT END SET EndOfFileWH TO TRUE
               END-READ
+              IF NOT EndOfFileWH
+                 PERFORM MoveToLastEntry
+                 MOVE WHRecNr TO MaxRecNr
+              END-IF
            END-PERFORM
-           CLOSE WorkHourFile
 
-           OPEN EXTEND WorkHourFile
-           PERFORM UNTIL EXIT   
-              DISPLAY LineBreak  
-              DISPLAY "Last entry: " WITH NO ADVANCING 
-              DISPLAY LEDate " (" LEStartTime " - " LEEndTime ")"
-              DISPLAY "Date (YYYYMMDD)"
-              ACCEPT WHDate
-              IF WHDate = SPACE 
-                 EXIT PERFORM
-              END-IF 
-              DISPLAY "Enter = Non standard day"
-              DISPLAY "s = Standard day"
-              DISPLAY "f = Standard friday"
-              ACCEPT TypeOfDay 
-              EVALUATE TypeOfDay 
-                 WHEN SPACE  PERFORM NonStandardDay
-                 WHEN "s"    PERFORM StandardDay
-                 WHEN "f"    PERFORM StandardFriday
-              END-EVALUATE
-              WRITE WorkHourDetails
-              PERFORM MoveToLastEntry
-              END-PERFORM
-           CLOSE WorkHourFile           
+           PERFORM LoadShiftTable
+
+           DISPLAY LineBreak
+           DISPLAY "1 = Add entries   2 = Correct an entry   "
+              "3 = Manage shift schedules"
+           ACCEPT EntryMode
+
+           EVALUATE TRUE
+              WHEN CorrectEntry
+                 PERFORM CorrectExistingEntry
+              WHEN ManageShiftsMode
+                 PERFORM ManageShiftSchedules
+              WHEN OTHER
+                 PERFORM UNTIL EXIT
+                    DISPLAY LineBreak
+                    DISPLAY "Last entry: " WITH NO ADVANCING
+                    DISPLAY LEDate " (" LEStartTime " - " LEEndTime ")"
+                    DISPLAY "Date (YYYYMMDD)"
+                    ACCEPT WHDate
+                    IF WHDate = SPACE
+                       EXIT PERFORM
+                    END-IF
+                    PERFORM FindNextSeqForDate
+                    PERFORM DisplayShiftTable
+                    DISPLAY "Enter = Non standard day"
+                    DISPLAY "1-" ShiftCount
+                       " = standard shift from list above"
+                    DISPLAY "v = Vacation"
+                    DISPLAY "k = Sick"
+                    DISPLAY "h = Holiday"
+                    DISPLAY "u = Unpaid"
+                    ACCEPT TypeOfDay
+                    MOVE "Y" TO EntryValid
+                    EVALUATE TRUE
+                       WHEN TypeOfDay = SPACE PERFORM NonStandardDay
+                       WHEN TypeOfDay = "v"   PERFORM LeaveDay
+                       WHEN TypeOfDay = "k"   PERFORM LeaveDay
+                       WHEN TypeOfDay = "h"   PERFORM LeaveDay
+                       WHEN TypeOfDay = "u"   PERFORM LeaveDay
+                       WHEN TypeOfDay IS NUMERIC
+                          PERFORM StandardShiftDay
+                       WHEN OTHER
+                          DISPLAY "Invalid selection"
+                          MOVE "N" TO EntryValid
+                    END-EVALUATE
+                    IF IsValidEntry
+                       PERFORM FlagOvertime
+                       COMPUTE PayPeriodId = (WHYear * 100) + WHMonth
+                       ADD 1 TO MaxRecNr
+                       MOVE MaxRecNr TO WHRecNr
+                       WRITE WorkHourDetails
+                          INVALID KEY DISPLAY "Write failed"
+                          NOT INVALID KEY PERFORM LogAudit
+                       END-WRITE
+                       PERFORM MoveToLastEntry
+                    END-IF
+                 END-PERFORM
+           END-EVALUATE
+
+           CLOSE WorkHourFile
+           CALL "UnlockFile" USING LockFileName
            STOP RUN.
 
        MoveToLastEntry.
-              MOVE WHYear TO LEYear 
-              MOVE WHMonth TO LEMonth 
-              MOVE WHDay TO LEDay 
-              MOVE WHStartHour TO LEStartHour 
-              MOVE WHStartMinute TO LEStartMinute 
-              MOVE WHEndHour TO LEEndHour 
+              MOVE WHYear TO LEYear
+              MOVE WHMonth TO LEMonth
+              MOVE WHDay TO LEDay
+              MOVE WHStartHour TO LEStartHour
+              MOVE WHStartMinute TO LEStartMinute
+              MOVE WHEndHour TO LEEndHour
               MOVE WHEndMinute TO LEEndMinute.
 
-       StandardDay.
-              MOVE SHStart1 TO WHStartTime 
-              MOVE SHEnd1 TO WHEndTime 
-              COMPUTE WHHoursWorked ROUNDED = 
-                 (((WHEndHour * 60) + WHEndMinute) 
-                 - ((WHStartHour * 60) + WHStartMinute))/60
-              WRITE WorkHourDetails
-              MOVE SHStart2 TO WHStartTime 
-              MOVE SHEnd2 TO WHEndTime 
-              COMPUTE WHHoursWorked ROUNDED = 
-                 (((WHEndHour * 60) + WHEndMinute) 
-                 - ((WHStartHour * 60) + WHStartMinute))/60.
+       FindNextSeqForDate.
+              MOVE WHDate TO TargetDate
+              MOVE ZEROES TO MaxSeqForDate
+              PERFORM VARYING ScanRecNr FROM 1 BY 1
+                 UNTIL ScanRecNr > MaxRecNr
+                 MOVE ScanRecNr TO WHRecNr
+                 READ WorkHourFile
+                    INVALID KEY CONTINUE
+                    NOT INVALID KEY
+                       IF WHDate = TargetDate
+                          AND WHSeqNr > MaxSeqForDate
+                             MOVE WHSeqNr TO MaxSeqForDate
+                       END-IF
+                 END-READ
+              END-PERFORM
+              MOVE TargetDate TO WHDate
+              COMPUTE WHSeqNr = MaxSeqForDate + 1.
 
-       StandardFriday.
-              MOVE SHFStart1 TO WHStartTime 
-              MOVE SHFEnd1 TO WHEndTime 
-              COMPUTE WHHoursWorked ROUNDED = 
-                 (((WHEndHour * 60) + WHEndMinute) 
-                 - ((WHStartHour * 60) + WHStartMinute))/60
-              WRITE WorkHourDetails
-              MOVE SHFStart2 TO WHStartTime 
-              MOVE SHFEnd2 TO WHEndTime 
-              COMPUTE WHHoursWorked ROUNDED = 
-                 (((WHEndHour * 60) + WHEndMinute) 
-                 - ((WHStartHour * 60) + WHStartMinute))/60.
+       CorrectExistingEntry.
+              DISPLAY "Date of entry to correct (YYYYMMDD)"
+              ACCEPT TargetDate
+              DISPLAY "Sequence number on that date (01, 02, ...)"
+              ACCEPT TargetSeqNr
+              MOVE ZEROES TO FoundRecNr
+              PERFORM VARYING ScanRecNr FROM 1 BY 1
+                 UNTIL ScanRecNr > MaxRecNr OR FoundRecNr NOT = ZERO
+                 MOVE ScanRecNr TO WHRecNr
+                 READ WorkHourFile
+                    INVALID KEY CONTINUE
+                    NOT INVALID KEY
+                       IF WHDate = TargetDate AND WHSeqNr = TargetSeqNr
+                          MOVE ScanRecNr TO FoundRecNr
+                       END-IF
+                 END-READ
+              END-PERFORM
+              IF FoundRecNr = ZERO
+                 DISPLAY "No entry found for that date/sequence"
+              ELSE
+                 MOVE FoundRecNr TO WHRecNr
+                 READ WorkHourFile
+                    INVALID KEY DISPLAY "Read failed"
+                 END-READ
+                 DISPLAY "Current: " WHStartTime " - " WHEndTime
+                    " Hours: " WHHoursWorked
+                 PERFORM UNTIL WHEndTime > WHStartTime
+                    DISPLAY "New start time (HHMM)"
+                    ACCEPT WHStartTime
+                    DISPLAY "New end time (HHMM)"
+                    ACCEPT WHEndTime
+                    IF WHEndTime NOT > WHStartTime
+                       DISPLAY "End time must be after start time"
+                    END-IF
+                 END-PERFORM
+                 COMPUTE WHHoursWorked ROUNDED =
+                    (((WHEndHour * 60) + WHEndMinute)
+                    - ((WHStartHour * 60) + WHStartMinute))/60
+                 PERFORM FlagOvertime
+                 REWRITE WorkHourDetails
+                    INVALID KEY DISPLAY "Rewrite failed"
+                    NOT INVALID KEY PERFORM LogAudit
+                 END-REWRITE
+              END-IF.
+
+       StandardShiftDay.
+              MOVE TypeOfDay TO SelectedShift
+              IF SelectedShift = ZERO OR SelectedShift > ShiftCount
+                 DISPLAY "No such shift number -- enter times manually"
+                 PERFORM NonStandardDay
+              ELSE
+                 SET WHWorkedDay TO TRUE
+                 MOVE ShiftStart1(SelectedShift) TO WHStartTime
+                 MOVE ShiftEnd1(SelectedShift) TO WHEndTime
+                 COMPUTE WHHoursWorked ROUNDED =
+                    (((WHEndHour * 60) + WHEndMinute)
+                    - ((WHStartHour * 60) + WHStartMinute))/60
+                 PERFORM FlagOvertime
+                 COMPUTE PayPeriodId = (WHYear * 100) + WHMonth
+                 ADD 1 TO MaxRecNr
+                 MOVE MaxRecNr TO WHRecNr
+                 WRITE WorkHourDetails
+                    INVALID KEY DISPLAY "Write failed"
+                    NOT INVALID KEY PERFORM LogAudit
+                 END-WRITE
+                 ADD 1 TO WHSeqNr
+                 MOVE ShiftStart2(SelectedShift) TO WHStartTime
+                 MOVE ShiftEnd2(SelectedShift) TO WHEndTime
+                 COMPUTE WHHoursWorked ROUNDED =
+                    (((WHEndHour * 60) + WHEndMinute)
+                    - ((WHStartHour * 60) + WHStartMinute))/60
+              END-IF.
+
+       LoadShiftTable.
+              MOVE ZEROES TO ShiftCount
+              OPEN INPUT ShiftSchedule
+              IF ShiftFileStatus = "00"
+                 READ ShiftSchedule
+                    AT END SET EndOfShiftFile TO TRUE
+                 END-READ
+                 PERFORM UNTIL EndOfShiftFile
+                    ADD 1 TO ShiftCount
+                    MOVE SchedName TO ShiftName(ShiftCount)
+                    MOVE SchedStart1 TO ShiftStart1(ShiftCount)
+                    MOVE SchedEnd1 TO ShiftEnd1(ShiftCount)
+                    MOVE SchedStart2 TO ShiftStart2(ShiftCount)
+                    MOVE SchedEnd2 TO ShiftEnd2(ShiftCount)
+                    READ ShiftSchedule
+                       AT END SET EndOfShiftFile TO TRUE
+                    END-READ
+                 END-PERFORM
+                 CLOSE ShiftSchedule
+              END-IF
+              IF ShiftCount = ZERO
+                 PERFORM SeedDefaultShifts
+              END-IF.
+
+       SeedDefaultShifts.
+              MOVE 2 TO ShiftCount
+              MOVE "Standard" TO ShiftName(1)
+              MOVE 0730 TO ShiftStart1(1)
+              MOVE 1150 TO ShiftEnd1(1)
+              MOVE 1220 TO ShiftStart2(1)
+              MOVE 1600 TO ShiftEnd2(1)
+              MOVE "Friday" TO ShiftName(2)
+              MOVE 0800 TO ShiftStart1(2)
+              MOVE 1150 TO ShiftEnd1(2)
+              MOVE 1220 TO ShiftStart2(2)
+              MOVE 1400 TO ShiftEnd2(2)
+              PERFORM SaveShiftTable.
+
+       SaveShiftTable.
+              OPEN OUTPUT ShiftSchedule
+              PERFORM VARYING ShiftIdx FROM 1 BY 1
+                 UNTIL ShiftIdx > ShiftCount
+                 MOVE ShiftName(ShiftIdx) TO SchedName
+                 MOVE ShiftStart1(ShiftIdx) TO SchedStart1
+                 MOVE ShiftEnd1(ShiftIdx) TO SchedEnd1
+                 MOVE ShiftStart2(ShiftIdx) TO SchedStart2
+                 MOVE ShiftEnd2(ShiftIdx) TO SchedEnd2
+                 WRITE ShiftScheduleRecord
+              END-PERFORM
+              CLOSE ShiftSchedule.
+
+       DisplayShiftTable.
+              DISPLAY "Shift schedules:"
+              PERFORM VARYING ShiftIdx FROM 1 BY 1
+                 UNTIL ShiftIdx > ShiftCount
+                 DISPLAY FUNCTION TRIM(ShiftName(ShiftIdx)) WITH NO
+                    ADVANCING
+                 DISPLAY " (" ShiftStart1(ShiftIdx) "-"
+                    ShiftEnd1(ShiftIdx) ", " ShiftStart2(ShiftIdx) "-"
+                    ShiftEnd2(ShiftIdx) ")"
+              END-PERFORM.
+
+       ManageShiftSchedules.
+              PERFORM DisplayShiftTable
+              PERFORM UNTIL EXIT
+                 DISPLAY "New shift name (Enter to finish)"
+                 ACCEPT NewShiftName
+                 IF NewShiftName = SPACE
+                    EXIT PERFORM
+                 END-IF
+                 IF ShiftCount >= 9
+                    DISPLAY "Shift table full"
+                    EXIT PERFORM
+                 END-IF
+                 ADD 1 TO ShiftCount
+                 MOVE NewShiftName TO ShiftName(ShiftCount)
+                 DISPLAY "Morning start (HHMM)"
+                 ACCEPT ShiftStart1(ShiftCount)
+                 DISPLAY "Morning end (HHMM)"
+                 ACCEPT ShiftEnd1(ShiftCount)
+                 DISPLAY "Afternoon start (HHMM)"
+                 ACCEPT ShiftStart2(ShiftCount)
+                 DISPLAY "Afternoon end (HHMM)"
+                 ACCEPT ShiftEnd2(ShiftCount)
+                 PERFORM SaveShiftTable
+              END-PERFORM.
 
        NonStandardDay.
-              DISPLAY "Start time (HHMM)"
-              ACCEPT WHStartTime
-              DISPLAY "End time (HHMM)"
-              ACCEPT WHEndTime
-              COMPUTE WHHoursWorked ROUNDED = 
-                 (((WHEndHour * 60) + WHEndMinute) 
+              SET WHWorkedDay TO TRUE
+              PERFORM UNTIL WHEndTime > WHStartTime
+                 DISPLAY "Start time (HHMM)"
+                 ACCEPT WHStartTime
+                 DISPLAY "End time (HHMM)"
+                 ACCEPT WHEndTime
+                 IF WHEndTime NOT > WHStartTime
+                    DISPLAY "End time must be after start time"
+                 END-IF
+              END-PERFORM
+              COMPUTE WHHoursWorked ROUNDED =
+                 (((WHEndHour * 60) + WHEndMinute)
                  - ((WHStartHour * 60) + WHStartMinute))/60.
-           
\ No newline at end of file
+
+       LeaveDay.
+              EVALUATE TypeOfDay
+                 WHEN "v"  SET WHVacation TO TRUE
+                 WHEN "k"  SET WHSickLeave TO TRUE
+                 WHEN "h"  SET WHHoliday TO TRUE
+                 WHEN "u"  SET WHUnpaid TO TRUE
+              END-EVALUATE
+              MOVE ZEROES TO WHStartTime
+              MOVE ZEROES TO WHEndTime
+              MOVE ZEROES TO WHHoursWorked.
+
+       FlagOvertime.
+              MOVE "N" TO WHOvertimeFlag
+              IF WHHoursWorked >= OTThreshold
+                 DISPLAY "Hours worked " WHHoursWorked
+                    " meets/exceeds overtime threshold " OTThreshold
+                 DISPLAY "Tag this day as overtime? (Y/N)"
+                 ACCEPT OTConfirm
+                 IF OTConfirm = "Y" OR OTConfirm = "y"
+                    MOVE "Y" TO WHOvertimeFlag
+                 END-IF
+              END-IF.
+
+       LogAudit.
+              OPEN EXTEND AuditLog
+              IF AuditLogStatus = "35"
+                 OPEN OUTPUT AuditLog
+                 CLOSE AuditLog
+                 OPEN EXTEND AuditLog
+              END-IF
+              MOVE "WorkHourWriter" TO AuditProgram
+              ACCEPT AuditDate FROM DATE YYYYMMDD
+              ACCEPT AuditTime FROM TIME
+              MOVE WHFileNameVar TO AuditDataFile
+              WRITE AuditDetails
+              CLOSE AuditLog.
