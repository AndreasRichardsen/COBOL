@@ -5,47 +5,253 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DataFile ASSIGN TO "xxx.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-      * REPLACE xxx WITH FILENAME 
-      
+           SELECT DataFile ASSIGN DYNAMIC DataFileNameVar
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS DataRecNr
+           FILE STATUS IS DataFileStatus.
+      * Set the DATAFILE environment variable to point this at a
+      * specific log; defaults to xxx.dat if unset.
+
+           SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditLogStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD DataFile.
        01 DataDetails.
            88 EndOfDataFile    VALUE HIGH-VALUES.
-           02 Input1           PIC X(25).
-           02 Input2           PIC X(25).
-      * Add the fields here!
+           02 DataField        PIC X(25) OCCURS 10 TIMES.
+
+       FD AuditLog.
+       01 AuditDetails.
+           COPY "AUDITLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 DataFileNameVar       PIC X(60) VALUE "xxx.dat".
+       01 DataFileStatus        PIC XX.
+       01 AuditLogStatus        PIC XX.
+       01 LockFileName          PIC X(60) VALUE "xxx.dat".
+       01 LockResult            PIC X.
+           88 LockAcquired      VALUE "Y".
+       01 DataRecNr             PIC 9(5).
+       01 MaxRecNr              PIC 9(5) VALUE ZERO.
+       01 MaxFields             PIC 9(2) VALUE 10.
+       01 FieldCount            PIC 9(2).
+       01 FieldNames.
+           02 FieldName         PIC X(20) OCCURS 10 TIMES.
+       01 FieldIdx              PIC 9(2).
+       01 NewFieldValue         PIC X(25).
+       01 EntryMode             PIC X.
+           88 ListMode          VALUE "2".
+           88 UpdateMode        VALUE "3".
+           88 DeleteMode        VALUE "4".
+           88 FilterMode        VALUE "5".
+       01 DeleteConfirm         PIC X.
+       01 FilterFieldIdx        PIC 9(2).
+       01 FilterValue           PIC X(25).
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN OUTPUT DataFile
+           ACCEPT DataFileNameVar FROM ENVIRONMENT "DATAFILE"
+           IF DataFileNameVar = SPACES
+              MOVE "xxx.dat" TO DataFileNameVar
+           END-IF
+           MOVE DataFileNameVar TO LockFileName
+
+           CALL "FileLock" USING LockFileName, LockResult
+           IF NOT LockAcquired
+              DISPLAY "xxx.dat is already open in another run -- "
+                 "try again later"
+              STOP RUN
+           END-IF
+
+           OPEN I-O DataFile
+           IF DataFileStatus = "35"
+              OPEN OUTPUT DataFile
+              CLOSE DataFile
+              OPEN I-O DataFile
+           END-IF
+
+           MOVE ZEROES TO FieldCount
+           PERFORM UNTIL FieldCount >= 1 AND FieldCount <= MaxFields
+              DISPLAY "How many fields does this log need? (1-10)"
+              ACCEPT FieldCount
+              IF FieldCount < 1 OR FieldCount > MaxFields
+                 DISPLAY "Invalid field count -- enter 1-" MaxFields
+              END-IF
+           END-PERFORM
+           PERFORM VARYING FieldIdx FROM 1 BY 1
+              UNTIL FieldIdx > FieldCount OR FieldIdx > MaxFields
+              DISPLAY "Name for field " FieldIdx
+              ACCEPT FieldName(FieldIdx)
+           END-PERFORM
+
+           PERFORM ScanForMaxRecNr
+
+           DISPLAY "1 = Add entries   2 = List all"
+           DISPLAY "3 = Update a record   4 = Delete a record"
+           DISPLAY "5 = Filter by field value"
+           ACCEPT EntryMode
+
+           EVALUATE TRUE
+              WHEN ListMode
+                 PERFORM ListAll
+              WHEN UpdateMode
+                 PERFORM UpdateRecord
+              WHEN DeleteMode
+                 PERFORM DeleteRecord
+              WHEN FilterMode
+                 PERFORM FilterReport
+              WHEN OTHER
+                 PERFORM AddEntries
+           END-EVALUATE
+
+           CLOSE DataFile
+           CALL "UnlockFile" USING LockFileName
+           STOP RUN.
+
+       ScanForMaxRecNr.
+           MOVE ZEROES TO MaxRecNr
+           MOVE 1 TO DataRecNr
+           START DataFile KEY IS NOT LESS THAN DataRecNr
+              INVALID KEY SET EndOfDataFile TO TRUE
+           END-START
+           IF NOT EndOfDataFile
+              READ DataFile NEXT RECORD
+                 AT END SET EndOfDataFile TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfDataFile
+                 MOVE DataRecNr TO MaxRecNr
+                 READ DataFile NEXT RECORD
+                    AT END SET EndOfDataFile TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF
+           MOVE SPACES TO DataDetails.
+
+       AddEntries.
            PERFORM InsertData
-           PERFORM UNTIL Input1 = "$"
+           PERFORM UNTIL DataField(1) = "$"
+              ADD 1 TO MaxRecNr
+              MOVE MaxRecNr TO DataRecNr
               WRITE DataDetails
+                 INVALID KEY DISPLAY "Write failed"
+                 NOT INVALID KEY PERFORM LogAudit
+              END-WRITE
               PERFORM InsertData
            END-PERFORM
-           CLOSE DataFile
-           DISPLAY "*************** End of Input ***************"
+           DISPLAY "*************** End of Input ***************".
 
-           OPEN INPUT DataFile
-           READ DataFile
-              AT END SET EndOfDataFile TO TRUE
-           END-READ
-           PERFORM UNTIL EndOfDataFile
-              DISPLAY DataDetails
-              READ DataFile
+       ListAll.
+           MOVE 1 TO DataRecNr
+           START DataFile KEY IS NOT LESS THAN DataRecNr
+              INVALID KEY SET EndOfDataFile TO TRUE
+           END-START
+           IF NOT EndOfDataFile
+              READ DataFile NEXT RECORD
                  AT END SET EndOfDataFile TO TRUE
               END-READ
+              PERFORM UNTIL EndOfDataFile
+                 DISPLAY DataRecNr ": " DataDetails
+                 READ DataFile NEXT RECORD
+                    AT END SET EndOfDataFile TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       FilterReport.
+           MOVE ZEROES TO FilterFieldIdx
+           PERFORM UNTIL FilterFieldIdx >= 1
+              AND FilterFieldIdx <= FieldCount
+              DISPLAY "Filter by which field number (1-" FieldCount ")"
+              ACCEPT FilterFieldIdx
+              IF FilterFieldIdx < 1 OR FilterFieldIdx > FieldCount
+                 DISPLAY "Invalid field number -- enter 1-" FieldCount
+              END-IF
            END-PERFORM
-           CLOSE DataFile
-           STOP RUN.
+           DISPLAY "Value to match"
+           ACCEPT FilterValue
+           MOVE 1 TO DataRecNr
+           START DataFile KEY IS NOT LESS THAN DataRecNr
+              INVALID KEY SET EndOfDataFile TO TRUE
+           END-START
+           IF NOT EndOfDataFile
+              READ DataFile NEXT RECORD
+                 AT END SET EndOfDataFile TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfDataFile
+                 IF DataField(FilterFieldIdx) = FilterValue
+                    DISPLAY DataRecNr ": " DataDetails
+                 END-IF
+                 READ DataFile NEXT RECORD
+                    AT END SET EndOfDataFile TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       UpdateRecord.
+           DISPLAY "Record number to update"
+           ACCEPT DataRecNr
+           READ DataFile
+              INVALID KEY DISPLAY "No record with that number"
+              NOT INVALID KEY
+                 DISPLAY "Current: " DataDetails
+                 PERFORM VARYING FieldIdx FROM 1 BY 1
+                    UNTIL FieldIdx > FieldCount
+                    DISPLAY "New value for "
+                       FUNCTION TRIM(FieldName(FieldIdx))
+                       " (Enter to keep)"
+                    MOVE SPACES TO NewFieldValue
+                    ACCEPT NewFieldValue
+                    IF NewFieldValue NOT = SPACES
+                       MOVE NewFieldValue TO DataField(FieldIdx)
+                    END-IF
+                 END-PERFORM
+                 REWRITE DataDetails
+                    INVALID KEY DISPLAY "Rewrite failed"
+                    NOT INVALID KEY PERFORM LogAudit
+                 END-REWRITE
+                 DISPLAY "Record updated"
+           END-READ.
+
+       DeleteRecord.
+           DISPLAY "Record number to delete"
+           ACCEPT DataRecNr
+           READ DataFile
+              INVALID KEY DISPLAY "No record with that number"
+              NOT INVALID KEY
+                 DISPLAY "Found: " DataDetails
+                 DISPLAY "Delete this record? Y/N"
+                 ACCEPT DeleteConfirm
+                 IF DeleteConfirm = "Y" OR DeleteConfirm = "y"
+                    DELETE DataFile
+                       INVALID KEY DISPLAY "Delete failed"
+                       NOT INVALID KEY PERFORM LogAudit
+                    END-DELETE
+                    DISPLAY "Record deleted"
+                 END-IF
+           END-READ.
 
        InsertData.
-           DISPLAY "Forename"
-           ACCEPT Input1
-           DISPLAY "Surname"
-           ACCEPT Input2.
-      * Add the fields here!
+           MOVE SPACES TO DataDetails
+           PERFORM VARYING FieldIdx FROM 1 BY 1
+              UNTIL FieldIdx > FieldCount
+              DISPLAY FUNCTION TRIM(FieldName(FieldIdx))
+              ACCEPT DataField(FieldIdx)
+           END-PERFORM.
+
+       LogAudit.
+           OPEN EXTEND AuditLog
+           IF AuditLogStatus = "35"
+              OPEN OUTPUT AuditLog
+              CLOSE AuditLog
+              OPEN EXTEND AuditLog
+           END-IF
+           MOVE "DataWriter" TO AuditProgram
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE DataFileNameVar TO AuditDataFile
+           WRITE AuditDetails
+           CLOSE AuditLog.
