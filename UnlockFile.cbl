@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UnlockFile.
+       AUTHOR. Andreas Richardsen.
+
+      * Companion to FileLock: CALL "UnlockFile" USING the same data
+      * file name to release its ".lock" sentinel once a writer program
+      * is done with the file. Shells out via CALL "SYSTEM" since COBOL
+      * file I/O has no delete-file verb (same idiom as the Archive
+      * mkdir in WorkHourNightlyBatch). Build as a callable module with
+      * "cobc -m -o UnlockFile.so UnlockFile.cbl", same as FileLock.so.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 UnlockCmd              PIC X(80).
+       01 NameIdx                PIC 9(3).
+       01 NameLen                PIC 9(3).
+       01 NameChar               PIC X.
+       01 NameIsValid            PIC X VALUE "Y".
+           88 ValidName          VALUE "Y".
+
+       LINKAGE SECTION.
+       01 SourceFileName         PIC X(60).
+
+       PROCEDURE DIVISION USING SourceFileName.
+       BEGIN.
+           PERFORM ValidateFileName
+           IF NOT ValidName
+              DISPLAY "Unlock skipped, unsafe file name: "
+                 FUNCTION TRIM(SourceFileName)
+              GOBACK
+           END-IF
+
+           MOVE SPACES TO UnlockCmd
+           STRING "rm -f " DELIMITED BY SIZE
+                 FUNCTION TRIM(SourceFileName) DELIMITED BY SIZE
+                 ".lock" DELIMITED BY SIZE
+                 INTO UnlockCmd
+           END-STRING
+           CALL "SYSTEM" USING UnlockCmd
+           GOBACK.
+
+      * Same allow-list as BackupFile.cbl's ValidateFileName -- reject
+      * anything but letters, digits, ".", "_" and "-" before building
+      * a shell command from an env-var-supplied file name.
+       ValidateFileName.
+           MOVE "Y" TO NameIsValid
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SourceFileName))
+              TO NameLen
+           PERFORM VARYING NameIdx FROM 1 BY 1
+              UNTIL NameIdx > NameLen
+              MOVE SourceFileName(NameIdx:1) TO NameChar
+              IF NOT ((NameChar >= "A" AND NameChar <= "Z")
+                 OR (NameChar >= "a" AND NameChar <= "z")
+                 OR (NameChar >= "0" AND NameChar <= "9")
+                 OR NameChar = "." OR NameChar = "_" OR NameChar = "-")
+                 MOVE "N" TO NameIsValid
+              END-IF
+           END-PERFORM.
