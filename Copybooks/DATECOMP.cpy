@@ -0,0 +1,8 @@
+      * Shared YYYYMMDD date group. COPY with REPLACING ==:PREFIX:==
+      * BY ==<Prefix>== to get a <Prefix>Date group with <Prefix>Year/
+      * Month/Day elementary fields, e.g. REPLACING ==:PREFIX:== BY
+      * ==WH== gives WHDate/WHYear/WHMonth/WHDay.
+           02 :PREFIX:Date.
+              03 :PREFIX:Year          PIC 9(4).
+              03 :PREFIX:Month         PIC 9(2).
+              03 :PREFIX:Day           PIC 9(2).
