@@ -0,0 +1,6 @@
+      * Shared audit-trail record written to AuditLog.dat by every
+      * *Writer program right after a successful WRITE.
+           02 AuditProgram          PIC X(20).
+           02 AuditDate             PIC 9(8).
+           02 AuditTime             PIC 9(8).
+           02 AuditDataFile         PIC X(20).
